@@ -64,7 +64,9 @@
            EXEC SQL INCLUDE T01TABS END-EXEC.                           
            EXEC SQL INCLUDE T02TABS END-EXEC.                           
            EXEC SQL INCLUDE T03TABS END-EXEC.                           
-           EXEC SQL INCLUDE T04TABS END-EXEC.                           
+           EXEC SQL INCLUDE T04TABS END-EXEC.
+           EXEC SQL INCLUDE T05TABS END-EXEC.
+           EXEC SQL INCLUDE T06TABS END-EXEC.                           
                                                                         
                                                                         
                                                                         
@@ -94,8 +96,10 @@
            05 CT-MAXIMAL-WIDTH-OF-BOARD      PIC S9(4) COMP VALUE 10.   
            05 CT-TAKEN-SPOT                  PIC X VALUE 'X'.           
            05 CT-SHIP-FIELD                  PIC X VALUE 'S'.           
-           05 CT-MAXIMAL-NUMBER-OF-CYCLES    PIC S9(4) COMP VALUE 5.    
-           05 CT-MAX-FAILED-ITER-NUMBER      PIC S9(4) COMP VALUE 500.  
+           05 CT-MAXIMAL-NUMBER-OF-CYCLES    PIC S9(4) COMP VALUE 5.
+           05 CT-MAX-FAILED-ITER-NUMBER      PIC S9(4) COMP VALUE 500.
+           05 CT-MAX-WAITING-LIST            PIC S9(4) COMP VALUE 5.
+           05 CT-MAX-CHALLENGE-CYCLES        PIC S9(4) COMP VALUE 3.
            05 CT-MAXIMAL-NUMBER-OF-SHOTS     PIC S9(4) COMP VALUE 100.  
        01 WS-DB2-ERROR.                                                 
            10 SW-SQLCODE                     PIC    S9(5).              
@@ -131,14 +135,23 @@
                88 SO-7023-PARA               VALUE  '7023'.       
                88 SO-7024-PARA               VALUE  '7024'.       
                88 SO-7025-PARA               VALUE  '7025'.       
-               88 SO-7026-PARA               VALUE  '7026'.       
-                                                                  
-       01 SW-SWITCHES.                                            
+               88 SO-7026-PARA               VALUE  '7026'.
+               88 SO-7027-PARA               VALUE  '7027'.
+               88 SO-7028-PARA               VALUE  '7028'.
+               88 SO-7029-PARA               VALUE  '7029'.
+               88 SO-7030-PARA               VALUE  '7030'.
+               88 SO-7031-PARA               VALUE  '7031'.
+               88 SO-7032-PARA               VALUE  '7032'.
+               88 SO-7033-PARA               VALUE  '7033'.
+
+       01 SW-SWITCHES.
            05 SW-WHAT-TYPE-OF-END            PIC X.               
               88 SO-FINAL-WITH-COMMAREA      VALUE '1'.           
               88 SO-FINAL-TERMINATION        VALUE '2'.           
               88 SO-TERMINATION-WITHOUT-MESS VALUE '3'.           
-              88 SO-FINAL-FIRST-TIME         VALUE '4'.           
+              88 SO-FINAL-FIRST-TIME         VALUE '4'.
+              88 SO-FINAL-WITH-BOX-SCORE     VALUE '5'.
+              88 SO-FINAL-WITH-LEADERBOARD   VALUE '6'.
            05 SW-IF-FIRST-TIME               PIC X.               
               88 SO-FIRST-TIME               VALUE '1'.           
               88 SO-NOT-FIRST-TIME           VALUE '2'.           
@@ -178,10 +191,31 @@
            05 SW-SIGLEPLAYER-FLAG            PIC X.                     
               88 SO-SINGLEPLAYER-CHOSEN      VALUE 'X'.                 
               88 SO-SINGLEPLAYER-EMPTY       VALUE LOW-VALUES SPACE '_'.
-           05 SW-MULTIPLAYER-FLAG            PIC X.                     
-              88 SO-MULTIPLAYER-CHOSEN       VALUE 'X'.                 
+           05 SW-MULTIPLAYER-FLAG            PIC X.
+              88 SO-MULTIPLAYER-CHOSEN       VALUE 'X'.
               88 SO-MULTIPLAYER-EMPTY        VALUE LOW-VALUES SPACE '_'.
-           05 SW-IF-5-FIELD-SHIP-PLACD       PIC X.                     
+           05 SW-DIFFICULTY-EASY-FLAG        PIC X.
+              88 SO-DIFFICULTY-EASY-CHOSEN   VALUE 'X'.
+              88 SO-DIFFICULTY-EASY-EMPTY    VALUE LOW-VALUES SPACE '_'.
+           05 SW-DIFFICULTY-HARD-FLAG        PIC X.
+              88 SO-DIFFICULTY-HARD-CHOSEN   VALUE 'X'.
+              88 SO-DIFFICULTY-HARD-EMPTY    VALUE LOW-VALUES SPACE '_'.
+           05 SW-LEADERBOARD-FLAG            PIC X.
+              88 SO-LEADERBOARD-CHOSEN       VALUE 'X'.
+              88 SO-LEADERBOARD-EMPTY        VALUE LOW-VALUES SPACE '_'.
+           05 SW-QUICK-MATCH-FLAG            PIC X.
+              88 SO-QUICK-MATCH-CHOSEN       VALUE 'X'.
+              88 SO-QUICK-MATCH-EMPTY        VALUE LOW-VALUES SPACE '_'.
+           05 SW-LEADERBOARD-RESULT          PIC X.
+              88 SO-LEADERBOARD-WIN          VALUE '1'.
+              88 SO-LEADERBOARD-LOSS         VALUE '2'.
+           05 SW-RESUME-FLAG                 PIC X.
+              88 SO-RESUME-CHOSEN            VALUE 'X'.
+              88 SO-RESUME-EMPTY             VALUE LOW-VALUES SPACE '_'.
+           05 SW-EXISTING-GAME-FLAG          PIC X.
+              88 SO-EXISTING-GAME-FOUND      VALUE '1'.
+              88 SO-EXISTING-GAME-NOT-FOUND  VALUE '2'.
+           05 SW-IF-5-FIELD-SHIP-PLACD       PIC X.
               88 SO-5-FIELD-PLACED           VALUE '1'.                 
               88 SO-5-FIELD-NOT-PLACED       VALUE '2'.                 
            05 SW-IF-4-FIELD-SHIP-PLACD       PIC X.                     
@@ -429,10 +463,43 @@
               10 WS-RANDOM-VALUE-FISRT-NUMBER  PIC X VALUE SPACE.    
               10 WS-RANDOM-VALUE-SECOND-NUMBER PIC X VALUE SPACE.    
            05 WS-PREVIOUS-SEED             PIC S9(4) COMP VALUE 0.   
-           05 WS-ENEMY-BOARD-COUNTER       PIC S9(4) COMP VALUE 0.   
-           05 WS-USER-BOARD-COUNTER        PIC S9(4) COMP VALUE 0.    
-                                                                      
-           05 WS-AMOUNT-OF-SHIPS           PIC S9(4) COMP VALUE 10.   
+           05 WS-ENEMY-BOARD-COUNTER       PIC S9(4) COMP VALUE 0.
+           05 WS-USER-BOARD-COUNTER        PIC S9(4) COMP VALUE 0.
+
+           05 WS-BOX-SHOTS-FIRED           PIC S9(4) COMP VALUE 0.
+           05 WS-BOX-HITS                  PIC S9(4) COMP VALUE 0.
+           05 WS-BOX-MISSES                PIC S9(4) COMP VALUE 0.
+           05 WS-BOX-HIT-PERCENT           PIC S9(4) COMP VALUE 0.
+           05 WS-BOX-SHOTS-ED              PIC ZZ9.
+           05 WS-BOX-HITS-ED               PIC ZZ9.
+           05 WS-BOX-PERCENT-ED            PIC ZZ9.
+           05 WS-BOX-SHIPS-LEFT-ED         PIC Z9.
+      * ENEMY-SIDE MIRROR OF THE YOUR-SIDE COUNTERS ABOVE, TALLIED
+      * OVER WS-USER-BOARD-LINE INSTEAD OF WS-COMPUTER-BOARD-LINE
+           05 WS-BOX-ENEMY-SHOTS-FIRED     PIC S9(4) COMP VALUE 0.
+           05 WS-BOX-ENEMY-HITS            PIC S9(4) COMP VALUE 0.
+           05 WS-BOX-ENEMY-MISSES          PIC S9(4) COMP VALUE 0.
+           05 WS-BOX-ENEMY-HIT-PERCENT     PIC S9(4) COMP VALUE 0.
+           05 WS-BOX-ENEMY-SHOTS-ED        PIC ZZ9.
+           05 WS-BOX-ENEMY-HITS-ED         PIC ZZ9.
+           05 WS-BOX-ENEMY-PERCENT-ED      PIC ZZ9.
+           05 WS-BOX-ENEMY-SHIPS-LEFT-ED   PIC Z9.
+           05 WS-BOX-TURNS-ED              PIC ZZZ9.
+           05 WS-BOX-SCORE-TEXT            PIC X(141) VALUE SPACE.
+
+           05 WS-LEADERBOARD-TOP-N         PIC S9(4) COMP VALUE 5.
+           05 WS-LEADERBOARD-ITER          PIC S9(4) COMP VALUE 0.
+           05 WS-LEADERBOARD-PTR           PIC S9(4) COMP VALUE 1.
+           05 WS-LEADERBOARD-RANK-ED       PIC Z9.
+           05 WS-LEADERBOARD-WON-ED        PIC ZZZZ9.
+           05 WS-LEADERBOARD-ENTRY         PIC X(40) VALUE SPACE.
+           05 WS-LEADERBOARD-TEXT          PIC X(266) VALUE SPACE.
+
+           05 WS-USER-PICK-CHAR            PIC X VALUE SPACE.
+           05 WS-USER-PICK-NUM             PIC S9(4) COMP VALUE 0.
+           05 WS-CHALLENGED-NICK           PIC X(30) VALUE SPACE.
+
+           05 WS-AMOUNT-OF-SHIPS           PIC S9(4) COMP VALUE 10.
            05 WS-SHIP-COUNTER              PIC S9(4) COMP VALUE 0.    
            05 WS-SCREEN-TABLE OCCURS 10 TIMES.                        
                10 WS-SCREEN-LINE PIC X(10).                           
@@ -473,13 +540,29 @@
            05 SW-IF-ENEMY-MADE-A-RECORD       PIC X.                    
               88 SO-OUR-ENEMY-MADE-RECORD     VALUE '1'.                
               88 SO-ENEMY-DIDNT-MAKE-RECORD   VALUE '2'.                
-           05 SW-WHAT-COMPUTER-SHOULD-DO      PIC X.                    
-              88 SO-RANDOM-SHOT               VALUE '1'.                
-              88 SO-BOTTOM-SHOT               VALUE '2'.                
-              88 SO-TOP-SHOT                  VALUE '3'.                
-              88 SO-LEFT-SHOT                 VALUE '4'.                
-              88 SO-RIGHT-SHOT                VALUE '5'.                
-           05 WS-LAST-EIBCPOSN                PIC S9(4) COMP.           
+           05 SW-WHAT-COMPUTER-SHOULD-DO      PIC X.
+              88 SO-RANDOM-SHOT               VALUE '1'.
+              88 SO-BOTTOM-SHOT               VALUE '2'.
+              88 SO-TOP-SHOT                  VALUE '3'.
+              88 SO-LEFT-SHOT                 VALUE '4'.
+              88 SO-RIGHT-SHOT                VALUE '5'.
+           05 SW-COMPUTER-DIFFICULTY-C        PIC X VALUE '2'.
+              88 SO-DIFFICULTY-IS-EASY-C      VALUE '1'.
+              88 SO-DIFFICULTY-IS-NORMAL-C    VALUE '2'.
+              88 SO-DIFFICULTY-IS-HARD-C      VALUE '3'.
+           05 SW-BOARD-SIZE-C                 PIC X VALUE '1'.
+              88 SO-BOARD-SIZE-FULL           VALUE '1'.
+              88 SO-BOARD-SIZE-QUICK          VALUE '2'.
+           05 WS-BOARD-HEIGHT                 PIC S9(4) COMP VALUE 10.
+           05 WS-BOARD-WIDTH                  PIC S9(4) COMP VALUE 10.
+      * ONE COMPLETED SHOT TAKEN BY EITHER SIDE (SEE 2116-USER-SHOOTS
+      * AND 2112-COMPUTER-SHOOTS) - SHOWN ON THE BOX SCORE AT GAME END
+           05 WS-TURNS-TAKEN                  PIC S9(4) COMP VALUE 0.
+           05 WS-CHALLENGE-CYCLE-COUNTER      PIC S9(4) COMP VALUE 0.
+           05 WS-CHALLENGE-LIST-COUNT         PIC S9(4) COMP VALUE 0.
+           05 WS-CHALLENGE-LIST-NICK          OCCURS 5 TIMES
+                                               PIC X(30) VALUE SPACE.
+           05 WS-LAST-EIBCPOSN                PIC S9(4) COMP.
            05 WS-COMPUTER-LAST-SHOT-POS.                                
               10 WS-COMPUTER-LAST-ROW-POS     PIC S9(4) COMP.           
               10 WS-COMPUTER-LAST-COLUMN-POS  PIC S9(4) COMP.           
@@ -489,7 +572,7 @@
               10 WS-USER-BOARD-LINE           PIC X(10).                
                                                                         
        LINKAGE SECTION.                                                 
-       01 DFHCOMMAREA PIC X(286).                                       
+       01 DFHCOMMAREA PIC X(448).
        PROCEDURE DIVISION USING DFHCOMMAREA.                            
            DISPLAY '((((((((((((((((  Z02332 PERFORMED ))))))))'        
            DISPLAY 'TYP DZIALANIA: (PO STARCIE)  ' SW-PROGRAM-MODE      
@@ -557,20 +640,23 @@
            SET SO-THIS-PLAYER-DIDNT-WIN      TO TRUE                    
            SET SO-PLAYER-WAS-NOT-INACTIVE    TO TRUE                    
            SET SO-ENEMY-IS-ACTIVE            TO TRUE                    
-           SET SO-FINAL-WITH-COMMAREA        TO TRUE                    
-           MOVE 0                            TO WS-LAST-EIBCPOSN        
-           .                                                            
+           SET SO-FINAL-WITH-COMMAREA        TO TRUE
+           SET SO-DIFFICULTY-IS-NORMAL-C     TO TRUE
+           MOVE 0                            TO WS-LAST-EIBCPOSN
+           .
       ******************************************************************
       *                  1020-INITIALIZE-FIRST-MAP                      
       ******************************************************************
        1020-INITIALIZE-FIRST-MAP.                                       
            DISPLAY '1020-INITIALIZE-FIRST-MAP PERFORMED'                
            INITIALIZE       MP0235O                                     
-           MOVE LOW-VALUES TO  CHOIC1A                                  
-           MOVE LOW-VALUES TO  CHOIC2A                                  
-           DISPLAY 'CHOIC1A: '  CHOIC1A                                 
-           DISPLAY 'CHOIC2A: '  CHOIC2A                                 
-           .                                                            
+           MOVE LOW-VALUES TO  CHOIC1A
+           MOVE LOW-VALUES TO  CHOIC2A
+           MOVE LOW-VALUES TO  DIFEASYA
+           MOVE LOW-VALUES TO  DIFHARDA
+           DISPLAY 'CHOIC1A: '  CHOIC1A
+           DISPLAY 'CHOIC2A: '  CHOIC2A
+           .
       ******************************************************************
       *                     2000-PROCESS                                
       * THIS IS THE MAIN PROCESS PARAGRAPH OF THE APPLICATION           
@@ -646,6 +732,11 @@
       * IF USER PRESSED F3 KEY THEN THE FLAG BELOW WILL BE              
       * MODIFIED AND PARAGRAPH 3000 WILL TERMINATE THE TRANSACTION      
               PERFORM 2305-PROCESS-WHEN-F3-PRESSED                      
+           WHEN DFHPF4
+              DISPLAY ' 2002 F4 PRESSED'
+      * F4 IS THE "AUTO-PLACE MY FLEET" KEY, ONLY MEANINGFUL ON THE
+      * SHIP-PLACEMENT SCREEN
+              PERFORM 2307-PROCESS-WHEN-F4-PRESSED
            WHEN OTHER                                                   
               DISPLAY ' 2002 OTHER KEY PERSSED'                         
       * PARAGRAPH WILL BE PERFORMED WHEN USER PRESSED KEY THAT DONT     
@@ -774,8 +865,8 @@
                         DISPLAY '2005 AFTER 2309: '                     
                         DISPLAY 'SW-IF-COMPUTER-MAP-INVALID '           
                                   SW-IF-COMPUTER-MAP-INVALID            
-                        DISPLAY 'SO-TRY-GENERATE-MAP-AGAIN '            
-                                  SO-TRY-GENERATE-MAP-AGAIN             
+                        DISPLAY 'SW-IF-COMPUTER-MAP-GENERATED '
+                                  SW-IF-COMPUTER-MAP-GENERATED
                  END-IF                                                 
       * PARAGRAPH WILL BE COUNTING HOW MANY ITERATIONS WE HAD           
       * AND IF THIS NUMBER WILL BE GRATER THAN 2500 THEN IT WILL BREATE 
@@ -1060,7 +1151,7 @@
                 COMPUTE WS-TEMP-NUMERIC = WS-ROW-POSITION +             
                               WS-FIELD-NUMBER                           
                 DISPLAY 'WS-TEMP-NUMERIC: ' WS-TEMP-NUMERIC             
-                IF  WS-TEMP-NUMERIC <= CT-MAXIMAL-HEIGHT-OF-BORAD THEN  
+                IF  WS-TEMP-NUMERIC <= WS-BOARD-HEIGHT THEN
                    DISPLAY '2013 VERTICAL SHIP CAN BE PLACED '          
                    SET SO-SHIP-CAN-BE-PLACED TO TRUE                    
                 ELSE                                                    
@@ -1079,8 +1170,8 @@
       * SHIP                                                            
            WHEN  SO-HORIZONTAL-ORIENTATION                              
                 DISPLAY 'HORIZONTAL  WS-FIELD-NUMBER: ' WS-FIELD-NUMBER 
-                IF WS-COLUMN-POSITION + WS-FIELD-NUMBER <=              
-                     CT-MAXIMAL-WIDTH-OF-BOARD THEN                     
+                IF WS-COLUMN-POSITION + WS-FIELD-NUMBER <=
+                     WS-BOARD-WIDTH THEN
                    SET SO-SHIP-CAN-BE-PLACED TO TRUE                    
                 ELSE                                                    
                    SET SO-SHIP-CANT-BE-PLACED TO TRUE                   
@@ -1139,7 +1230,7 @@
                DISPLAY '2014 SO HORIZONTAL  ORIENTATION '               
                PERFORM 2236-PLACE-HORIZONTAL-SHIP                       
            WHEN OTHER                                                   
-               DIPSLAY '2014 AT END: '                                  
+               DISPLAY '2014 AT END: '                                  
                MOVE 'OTHER ERROR IN 2014 ' TO MSGO                      
                DISPLAY 'MSGO: ' MSGO                                    
                PERFORM 2100-SEND-THE-MAP                                
@@ -1228,9 +1319,8 @@
       * OR                                                              
       * WS-COLUMN-ITERATOR = 1 OR -1 AND WS-ROW-ITERATOR = 0            
       *                                                                 
-      * THANKS TO THAT IF STATEMENT WE WILL ONLY CHECK VALID NEIGHBOURS 
-                  IN                                                    
-                  EVALUATE TRUE                                         
+      * THANKS TO THAT IF STATEMENT WE WILL ONLY CHECK VALID NEIGHBOURS
+                  EVALUATE TRUE
                     WHEN ( WS-COLUMN-ITERATOR = 1 OR -1 ) AND           
                           WS-ROW-ITERATOR = 0                           
                     WHEN ( WS-ROW-ITERATOR = 1 OR -1 ) AND              
@@ -1290,10 +1380,10 @@
       * IS VALID POSTION ( IF IS GRATER THAN 1 AND LESS THATN MAXIMAL   
       * HEIGHT OR MAXIMAL WIDTH OF THE SCREEN)                          
                                                                         
-           IF WS-TEMP-ROW >= 1 AND WS-TEMP-ROW <=                       
-                                         CT-MAXIMAL-HEIGHT-OF-BORAD  AND
-              WS-TEMP-COLUMN >=1 AND WS-TEMP-COLUMN <=                  
-                                         CT-MAXIMAL-WIDTH-OF-BOARD  THEN
+           IF WS-TEMP-ROW >= 1 AND WS-TEMP-ROW <=
+                                         WS-BOARD-HEIGHT  AND
+              WS-TEMP-COLUMN >=1 AND WS-TEMP-COLUMN <=
+                                         WS-BOARD-WIDTH  THEN
              DISPLAY '2017 IN THE IF STATEMENT '                        
              DISPLAY '2017 VALEUS : '                                   
              DISPLAY '2017 ROW NUMBER:  '  WS-TEMP-ROW                  
@@ -1606,9 +1696,11 @@
       * ONLY LETTER "S" - BIG LETTER S                                  
            PERFORM 2169-CHECK-IF-VALID-CHARACTERS                       
            PERFORM VARYING WS-ITER-ROW FROM 1 BY 1 UNTIL                
-                WS-ITER-ROW > 10  OR SO-INVALID-USER-SHIPS              
+                WS-ITER-ROW > WS-BOARD-HEIGHT  OR
+                SO-INVALID-USER-SHIPS
               PERFORM VARYING WS-ITER-COLUMN FROM 1 BY 1 UNTIL          
-                WS-ITER-COLUMN > 10  OR  SO-INVALID-USER-SHIPS          
+                WS-ITER-COLUMN > WS-BOARD-WIDTH  OR
+                SO-INVALID-USER-SHIPS
                                                                         
                   PERFORM 2037-CHECK-THE-BOARD-FIELD                    
               END-PERFORM                                               
@@ -2338,15 +2430,19 @@
       * NOT WAIT FOR ITS TURN (IT WILL NEVER HAPPEN) AND SHOULD      
       * DISPLAY PROPER MESSAGE                                          
       ******************************************************************
-       2064-MARK-USER-AS-WINNER.                                        
-           DISPLAY '2064-MARK-USER-AS-WINNER PERFORMED '                
-           IF SO-THIS-PLAYER-WIN THEN                                   
-              DISPLAY 'SO-THIS-PLYAER-WON     '                         
-              MOVE    CT-USER-WIN-SYMBOL     TO WS-USER-NAME            
-              DISPLAY 'WS-USER-NAME: ' WS-USER-NAME                     
-           ELSE                                                         
-              DISPLAY '2064 NOT IN IF STATEMENT NO ACTION '             
-           END-IF                                                       
+       2064-MARK-USER-AS-WINNER.
+           DISPLAY '2064-MARK-USER-AS-WINNER PERFORMED '
+           IF SO-THIS-PLAYER-WIN THEN
+              DISPLAY 'SO-THIS-PLYAER-WON     '
+              MOVE    CT-USER-WIN-SYMBOL     TO WS-USER-NAME
+              DISPLAY 'WS-USER-NAME: ' WS-USER-NAME
+              IF SO-MODE-MULTIPLAYER THEN
+                 SET SO-LEADERBOARD-WIN TO TRUE
+                 PERFORM 7024-UPDATE-LEADERBOARD
+              END-IF
+           ELSE
+              DISPLAY '2064 NOT IN IF STATEMENT NO ACTION '
+           END-IF
            .                                                            
       ******************************************************************
       *                   2065-MARK-USER-AS-INACTIVE                    
@@ -2361,12 +2457,108 @@
              DISPLAY '2065 SO-ENEMY-IS-INACTIVE  '                      
              MOVE CT-ENEMY-INACTIVE-SYMBOL TO WS-USER-NAME              
              DISPLAY '2065 WS-USER-NAME: ' WS-USER-NAME                 
-           ELSE                                                         
-             DISPLAY '2065 SO-ENEMY-IS-ACTIVE NO ACTION   '             
-           END-IF                                                       
-           .                                                            
+           ELSE
+             DISPLAY '2065 SO-ENEMY-IS-ACTIVE NO ACTION   '
+           END-IF
+           .
+      ******************************************************************
+      *                  2066-PREPARE-BOX-SCORE
+      * CALLED RIGHT AFTER 2139-IF-GAME-ENDED-OR-NOT DECIDES THE GAME
+      * TRULY ENDED (A PLAYER RAN OUT OF SHIPS). TALLIES THE HIT/MISS
+      * SYMBOLS ON WS-COMPUTER-BOARD (YOUR SHOTS AT THE ENEMY) AND ON
+      * WS-USER-BOARD (THE ENEMY'S SHOTS AT YOU) TO BUILD A ONE-LINE
+      * BOX SCORE, ADDS THE TURNS-TAKEN COUNT KEPT BY 2116-USER-SHOOTS
+      * / 2112-COMPUTER-SHOOTS, AND ASKS 3000-FINAL TO SHOW IT BEFORE
+      * THE TRANSACTION ENDS
+      *
+      * "SHIPS LEFT" IS REPORTED AS REMAINING SHIP CELLS (NOT A
+      * PER-SHIP BREAKDOWN) BECAUSE THE BOARD ARRAYS ONLY RECORD A
+      * PLAIN 'S'/'X'/'O' PER CELL - THERE IS NO SHIP-IDENTITY MAP
+      * LINKING A CELL BACK TO THE SPECIFIC SHIP IT BELONGS TO, SO
+      * "SHIP 3 OF 5 STILL AFLOAT" CANNOT BE ANSWERED WITHOUT A WIDER
+      * REDESIGN OF HOW SHIPS ARE PLACED AND TRACKED
+      ******************************************************************
+       2066-PREPARE-BOX-SCORE.
+           DISPLAY '2066-PREPARE-BOX-SCORE PERFORMED'
+           MOVE 0 TO WS-BOX-SHOTS-FIRED WS-BOX-HITS WS-BOX-MISSES
+                     WS-BOX-HIT-PERCENT
+           MOVE 0 TO WS-BOX-ENEMY-SHOTS-FIRED WS-BOX-ENEMY-HITS
+                     WS-BOX-ENEMY-MISSES WS-BOX-ENEMY-HIT-PERCENT
+
+           PERFORM VARYING WS-ITER1 FROM 1 BY 1 UNTIL WS-ITER1 > 10
+             INSPECT WS-COMPUTER-BOARD-LINE(WS-ITER1) TALLYING
+                  WS-SHIP-COUNTER FOR ALL CT-HIT-SHOT-SYMBOL
+             ADD WS-SHIP-COUNTER TO WS-BOX-HITS
+             MOVE 0 TO WS-SHIP-COUNTER
+
+             INSPECT WS-COMPUTER-BOARD-LINE(WS-ITER1) TALLYING
+                  WS-SHIP-COUNTER FOR ALL CT-MISSED-SHOT-SYMBOL
+             ADD WS-SHIP-COUNTER TO WS-BOX-MISSES
+             MOVE 0 TO WS-SHIP-COUNTER
+
+      * ENEMY'S SHOTS AT US - SAME TALLYING IDIOM, OTHER BOARD
+             INSPECT WS-USER-BOARD-LINE(WS-ITER1) TALLYING
+                  WS-SHIP-COUNTER FOR ALL CT-HIT-SHOT-SYMBOL
+             ADD WS-SHIP-COUNTER TO WS-BOX-ENEMY-HITS
+             MOVE 0 TO WS-SHIP-COUNTER
+
+             INSPECT WS-USER-BOARD-LINE(WS-ITER1) TALLYING
+                  WS-SHIP-COUNTER FOR ALL CT-MISSED-SHOT-SYMBOL
+             ADD WS-SHIP-COUNTER TO WS-BOX-ENEMY-MISSES
+             MOVE 0 TO WS-SHIP-COUNTER
+           END-PERFORM
+
+           ADD WS-BOX-HITS WS-BOX-MISSES GIVING WS-BOX-SHOTS-FIRED
+           ADD WS-BOX-ENEMY-HITS WS-BOX-ENEMY-MISSES
+                                         GIVING WS-BOX-ENEMY-SHOTS-FIRED
+
+           IF WS-BOX-SHOTS-FIRED > 0 THEN
+              COMPUTE WS-BOX-HIT-PERCENT =
+                      (WS-BOX-HITS * 100) / WS-BOX-SHOTS-FIRED
+           END-IF
+           IF WS-BOX-ENEMY-SHOTS-FIRED > 0 THEN
+              COMPUTE WS-BOX-ENEMY-HIT-PERCENT =
+                   (WS-BOX-ENEMY-HITS * 100) / WS-BOX-ENEMY-SHOTS-FIRED
+           END-IF
+
+           MOVE WS-BOX-SHOTS-FIRED         TO WS-BOX-SHOTS-ED
+           MOVE WS-BOX-HITS                TO WS-BOX-HITS-ED
+           MOVE WS-BOX-HIT-PERCENT         TO WS-BOX-PERCENT-ED
+           MOVE WS-USER-BOARD-COUNTER      TO WS-BOX-SHIPS-LEFT-ED
+           MOVE WS-BOX-ENEMY-SHOTS-FIRED   TO WS-BOX-ENEMY-SHOTS-ED
+           MOVE WS-BOX-ENEMY-HITS          TO WS-BOX-ENEMY-HITS-ED
+           MOVE WS-BOX-ENEMY-HIT-PERCENT   TO WS-BOX-ENEMY-PERCENT-ED
+           MOVE WS-ENEMY-BOARD-COUNTER     TO WS-BOX-ENEMY-SHIPS-LEFT-ED
+           MOVE WS-TURNS-TAKEN             TO WS-BOX-TURNS-ED
+
+           STRING 'GAME OVER - WINNER: '  DELIMITED BY SIZE
+                   SW-WHO-IS-THE-WINNER   DELIMITED BY SIZE
+                   '  TURNS:'             DELIMITED BY SIZE
+                   WS-BOX-TURNS-ED        DELIMITED BY SIZE
+                   '  SHOTS:'             DELIMITED BY SIZE
+                   WS-BOX-SHOTS-ED        DELIMITED BY SIZE
+                   ' HITS:'               DELIMITED BY SIZE
+                   WS-BOX-HITS-ED         DELIMITED BY SIZE
+                   ' ('                   DELIMITED BY SIZE
+                   WS-BOX-PERCENT-ED      DELIMITED BY SIZE
+                   '%) SHIP CELLS LEFT:'  DELIMITED BY SIZE
+                   WS-BOX-SHIPS-LEFT-ED   DELIMITED BY SIZE
+                   '  ENEMY SHOTS:'       DELIMITED BY SIZE
+                   WS-BOX-ENEMY-SHOTS-ED  DELIMITED BY SIZE
+                   ' HITS:'               DELIMITED BY SIZE
+                   WS-BOX-ENEMY-HITS-ED   DELIMITED BY SIZE
+                   ' ('                   DELIMITED BY SIZE
+                   WS-BOX-ENEMY-PERCENT-ED DELIMITED BY SIZE
+                   '%) SHIP CELLS LEFT:'  DELIMITED BY SIZE
+                   WS-BOX-ENEMY-SHIPS-LEFT-ED DELIMITED BY SIZE
+             INTO WS-BOX-SCORE-TEXT
+           END-STRING
+
+           DISPLAY '2066 WS-BOX-SCORE-TEXT: ' WS-BOX-SCORE-TEXT
+           SET SO-FINAL-WITH-BOX-SCORE TO TRUE
+           .
       ******************************************************************
-      *                    2100-SEND-THE-MAP                            
+      *                    2100-SEND-THE-MAP
       ******************************************************************
        2100-SEND-THE-MAP.                                               
       * TEST                                                            
@@ -2435,37 +2627,115 @@
            DISPLAY '2103-VALIDATE-USER-CHOICE   PERFORMED'              
                                                                         
                                                                         
-           MOVE CHOIC1I TO SW-SIGLEPLAYER-FLAG                          
-           MOVE CHOIC2I TO SW-MULTIPLAYER-FLAG                          
-                                                                        
-           EVALUATE TRUE                                                
-           WHEN  SO-MULTIPLAYER-CHOSEN AND  SO-SINGLEPLAYER-CHOSEN      
-      * IF USER PLACED 'X' NEXT TO THE BOTH OF MODES                    
-              DISPLAY '2103 EVALAUTE1'                                  
-              MOVE 'YOU CANT PLAY IN TWO MODES' TO MSG2O                
-              DISPLAY 'MSG2O: ' MSG2O    
-                                                                        
-              PERFORM 2101-SEND-THE-CHOICE-MAP                          
-           WHEN SO-SINGLEPLAYER-CHOSEN AND SO-MULTIPLAYER-EMPTY         
-      * IF USER PLACED 'X' NEXT TO SINGPLE PLAYER AND NOHTING           
-      * NEXT TO MULTIPLYAER                                             
-              PERFORM 2251-USER-CHOSE-SINGLEPLAYER                      
-           WHEN  SO-MULTIPLAYER-CHOSEN AND   SO-SINGLEPLAYER-EMPTY      
-      * IF USER PLACED 'X' NEXT TO MULTIPLYAER AND NOHTING              
-      * NEXT TO SINGLE PLAYER                                           
-                                                                        
-              PERFORM 2250-USER-CHOOSE-MULTIPLAYER                      
-           WHEN OTHER                                                   
-      * IF NO ABOVE OPTION WAS TRUE                                     
-              DISPLAY '2103 EVALAUTE OTHER'                             
-              MOVE 'PLEASE PROVIDE VALID INPUT' TO MSG2O                
-              DISPLAY 'MSG2O: ' MSG2O                                   
-              PERFORM 2101-SEND-THE-CHOICE-MAP                          
-           END-EVALUATE                                                 
-           .                                                            
-                                                                        
+           MOVE CHOIC1I TO SW-SIGLEPLAYER-FLAG
+           MOVE CHOIC2I TO SW-MULTIPLAYER-FLAG
+           MOVE CHOIC3I TO SW-LEADERBOARD-FLAG
+           MOVE DIFEASYI TO SW-DIFFICULTY-EASY-FLAG
+           MOVE DIFHARDI TO SW-DIFFICULTY-HARD-FLAG
+           MOVE QUICKI   TO SW-QUICK-MATCH-FLAG
+
+           EVALUATE TRUE
+           WHEN SO-LEADERBOARD-CHOSEN AND
+                SO-SINGLEPLAYER-EMPTY AND SO-MULTIPLAYER-EMPTY
+      * IF USER PLACED 'X' ONLY NEXT TO THE LEADERBOARD OPTION
+              PERFORM 2253-SHOW-LEADERBOARD
+           WHEN  SO-MULTIPLAYER-CHOSEN AND  SO-SINGLEPLAYER-CHOSEN
+      * IF USER PLACED 'X' NEXT TO THE BOTH OF MODES
+              DISPLAY '2103 EVALAUTE1'
+              MOVE 'YOU CANT PLAY IN TWO MODES' TO MSG2O
+              DISPLAY 'MSG2O: ' MSG2O
+
+              PERFORM 2101-SEND-THE-CHOICE-MAP
+           WHEN SO-DIFFICULTY-EASY-CHOSEN AND SO-DIFFICULTY-HARD-CHOSEN
+      * IF USER PLACED 'X' NEXT TO BOTH DIFFICULTY OPTIONS
+              DISPLAY '2103 EVALUATE DIFFICULTY CONFLICT'
+              MOVE 'CHOOSE ONLY ONE DIFFICULTY' TO MSG2O
+              DISPLAY 'MSG2O: ' MSG2O
+              PERFORM 2101-SEND-THE-CHOICE-MAP
+           WHEN SO-SINGLEPLAYER-CHOSEN AND SO-MULTIPLAYER-EMPTY
+      * IF USER PLACED 'X' NEXT TO SINGPLE PLAYER AND NOHTING
+      * NEXT TO MULTIPLYAER
+              PERFORM 2252-SET-COMPUTER-DIFFICULTY
+              PERFORM 2254-SET-BOARD-MODE
+              PERFORM 2251-USER-CHOSE-SINGLEPLAYER
+           WHEN  SO-MULTIPLAYER-CHOSEN AND   SO-SINGLEPLAYER-EMPTY
+      * IF USER PLACED 'X' NEXT TO MULTIPLYAER AND NOHTING
+      * NEXT TO SINGLE PLAYER
+
+              PERFORM 2254-SET-BOARD-MODE
+              PERFORM 2250-USER-CHOOSE-MULTIPLAYER
+           WHEN OTHER
+      * IF NO ABOVE OPTION WAS TRUE
+              DISPLAY '2103 EVALAUTE OTHER'
+              MOVE 'PLEASE PROVIDE VALID INPUT' TO MSG2O
+              DISPLAY 'MSG2O: ' MSG2O
+              PERFORM 2101-SEND-THE-CHOICE-MAP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *              2252-SET-COMPUTER-DIFFICULTY
+      * TRANSLATES THE DIFEASYI/DIFHARDI FIELDS THE USER MARKED ON
+      * MP0235 INTO SW-COMPUTER-DIFFICULTY-C, WHICH TRAVELS IN
+      * WS-COMMAREA SO 2112-COMPUTER-SHOOTS CAN SEE IT ON EVERY
+      * TURN OF THE SINGLE PLAYER GAME. DEFAULTS TO NORMAL WHEN
+      * THE USER DIDN'T MARK EITHER OPTION
+      ******************************************************************
+       2252-SET-COMPUTER-DIFFICULTY.
+           EVALUATE TRUE
+           WHEN SO-DIFFICULTY-EASY-CHOSEN
+              SET SO-DIFFICULTY-IS-EASY-C   TO TRUE
+           WHEN SO-DIFFICULTY-HARD-CHOSEN
+              SET SO-DIFFICULTY-IS-HARD-C   TO TRUE
+           WHEN OTHER
+              SET SO-DIFFICULTY-IS-NORMAL-C TO TRUE
+           END-EVALUATE
+           DISPLAY '2252 SW-COMPUTER-DIFFICULTY-C: '
+                    SW-COMPUTER-DIFFICULTY-C
+           .
+      ******************************************************************
+      *                   2254-SET-BOARD-MODE
+      * TRANSLATES THE QUICKI FIELD THE USER MARKED ON MP0235 INTO
+      * SW-BOARD-SIZE-C, WS-BOARD-HEIGHT AND WS-BOARD-WIDTH, WHICH
+      * TRAVEL IN WS-COMMAREA SO THE SHIP-PLACEMENT PARAGRAPHS
+      * (2013/2017) AND THE FLEET-SIZE PARAGRAPH (2240) CAN SEE THEM
+      * FOR THE WHOLE GAME. DEFAULTS TO THE FULL BOARD WHEN THE USER
+      * DIDN'T MARK THE OPTION
+      ******************************************************************
+       2254-SET-BOARD-MODE.
+           EVALUATE TRUE
+           WHEN SO-QUICK-MATCH-CHOSEN
+              SET SO-BOARD-SIZE-QUICK TO TRUE
+              MOVE 8 TO WS-BOARD-HEIGHT
+              MOVE 8 TO WS-BOARD-WIDTH
+           WHEN OTHER
+              SET SO-BOARD-SIZE-FULL  TO TRUE
+              MOVE 10 TO WS-BOARD-HEIGHT
+              MOVE 10 TO WS-BOARD-WIDTH
+           END-EVALUATE
+           MOVE 0 TO WS-TURNS-TAKEN
+           DISPLAY '2254 SW-BOARD-SIZE-C: ' SW-BOARD-SIZE-C
+                    ' WS-BOARD-HEIGHT: ' WS-BOARD-HEIGHT
+                    ' WS-BOARD-WIDTH: ' WS-BOARD-WIDTH
+           .
+      ******************************************************************
+      *                2253-SHOW-LEADERBOARD
+      * BUILDS A ONE-SHOT TEXT SCREEN LISTING THE TOP
+      * WS-LEADERBOARD-TOP-N NICKS BY GAMES WON, SAME "SEND TEXT THEN
+      * TERMINATE" SHAPE AS THE BOX SCORE SCREEN (2066/3005)
+      ******************************************************************
+       2253-SHOW-LEADERBOARD.
+           MOVE SPACE TO WS-LEADERBOARD-TEXT
+           MOVE 1 TO WS-LEADERBOARD-PTR
+           STRING 'TOP PLAYERS BY WINS: ' DELIMITED BY SIZE
+             INTO WS-LEADERBOARD-TEXT
+             WITH POINTER WS-LEADERBOARD-PTR
+           END-STRING
+           PERFORM 7026-GET-TOP-LEADERBOARD
+           SET SO-FINAL-WITH-LEADERBOARD TO TRUE
+           .
+
       ******************************************************************
-      *                    2105-PROTECT-USER-FIELDS                     
+      *                    2105-PROTECT-USER-FIELDS
       * AFTER USER PROVIDED ALL OF HIS SHIPS PROGRAM WILL               
       * PROTECT FIELDS WHERE HE PROVIDED THIS DATA ( LEFT SIDE OF       
       * THE SCREEN)                                                     
@@ -2510,18 +2780,25 @@
       * ( USER WILL GET THE SAME DATA HE PROVIDED WHIEL PLACING         
       * THE SHIPS)                                                      
       ******************************************************************
-       2108-SAVE-USER-BOARD.                                            
-           DISPLAY '2108-SAVE-USER-BOARD PERFORMED '                    
-            DISPLAY '2108 USER BOARD: '                                 
-           PERFORM VARYING WS-ITER5 FROM 1 BY 1 UNTIL WS-ITER5 > 10     
-            MOVE SPACE TO WS-USER-BOARD-LINE(WS-ITER5)                  
-            INSPECT WS-SCREEN-LINE(WS-ITER5) REPLACING ALL 'X' BY 'S'   
-            MOVE WS-SCREEN-LINE(WS-ITER5) TO                            
-                                        WS-USER-BOARD-LINE(WS-ITER5)    
-            MOVE WS-SCREEN-LINE(WS-ITER5) TO POLEUO(WS-ITER5)           
-            DISPLAY '2108' WS-USER-BOARD-LINE(WS-ITER5)                 
-           END-PERFORM                                                  
-           .                                                            
+       2108-SAVE-USER-BOARD.
+           DISPLAY '2108-SAVE-USER-BOARD PERFORMED '
+            DISPLAY '2108 USER BOARD: '
+           PERFORM VARYING WS-ITER5 FROM 1 BY 1 UNTIL WS-ITER5 > 10
+            MOVE SPACE TO WS-USER-BOARD-LINE(WS-ITER5)
+            INSPECT WS-SCREEN-LINE(WS-ITER5) REPLACING ALL 'X' BY 'S'
+            MOVE WS-SCREEN-LINE(WS-ITER5) TO POLEUO(WS-ITER5)
+      * A QUICK MATCH'S VALIDATED PLAY AREA IS ONLY WS-BOARD-HEIGHT BY
+      * WS-BOARD-WIDTH (2169/2035 NEVER SCAN PAST IT, SO 2044 NEVER
+      * COUNTS A SHIP PLACED PAST IT EITHER) - ONLY COPY THAT SAME
+      * SUB-REGION INTO THE LIVE BOARD SO A MANUALLY TYPED 'S' OUTSIDE
+      * IT CANNOT SURVIVE INTO PLAY UNVALIDATED AND UNCOUNTED
+            IF WS-ITER5 <= WS-BOARD-HEIGHT THEN
+               MOVE WS-SCREEN-LINE(WS-ITER5)(1:WS-BOARD-WIDTH) TO
+                 WS-USER-BOARD-LINE(WS-ITER5)(1:WS-BOARD-WIDTH)
+            END-IF
+            DISPLAY '2108' WS-USER-BOARD-LINE(WS-ITER5)
+           END-PERFORM
+           .
       ******************************************************************
       *                    2109-GET-VALUE-WHO-STARTS                    
       * PARAGRAPH WILL GET VALUE  BETWEEN  1 AND 100                    
@@ -2569,9 +2846,10 @@
       *                                                                 
       * IF NOT WE WILL SHOOT THERE                                      
       ******************************************************************
-       2112-COMPUTER-SHOOTS.                                            
-           DISPLAY '2112 PERFORMED '                                    
-           PERFORM 2020-USERS-BOARD-TO-COMMON                           
+       2112-COMPUTER-SHOOTS.
+           DISPLAY '2112 PERFORMED '
+           ADD 1 TO WS-TURNS-TAKEN
+           PERFORM 2020-USERS-BOARD-TO-COMMON
       * LOOP WILL BE FORCIBLE BREAKED IF LOOP WILL GO MORE THATN        
       * 100 TIMES                                                       
            MOVE 0                        TO WS-ITERX                    
@@ -2627,16 +2905,33 @@
       * GOT INFO ABOUT THE FIELD WE ARE GONNA SHOT AT AND IT            
       * SEEMS TO BE VALID                                               
                                                                         
-             IF SO-CONTINUE-WITH-POSITION THEN                          
-      * NOW WE GOT WS-ROW-POSITION AND WS-COLUMN-POSITION VARIABLES     
-      * WE WILL CHECK IF WE CAN SHOOT IN THIS POSITION                  
-               SET SO-FIND-OTHER-POSITION TO TRUE                       
-                                                                        
-               PERFORM 2113-SHOOT-THERE-IF-POSSIBLE                     
-               PERFORM 2166-DECIDE-WHERE-TO-SHOT-NEXT                   
-             ELSE                                                       
-               SET SO-FIND-OTHER-POSITION TO TRUE                       
-             END-IF                                                     
+             IF SO-CONTINUE-WITH-POSITION THEN
+      * NOW WE GOT WS-ROW-POSITION AND WS-COLUMN-POSITION VARIABLES
+      * WE WILL CHECK IF WE CAN SHOOT IN THIS POSITION
+               SET SO-FIND-OTHER-POSITION TO TRUE
+
+      * HARD DIFFICULTY: WHILE STILL RANDOMLY HUNTING (NOT YET
+      * CHASING A HIT) WE PREFER A CHECKERBOARD PARITY OF FIELDS -
+      * ANY SHIP AT LEAST 2 FIELDS LONG MUST OCCUPY A FIELD OF EACH
+      * PARITY, SO RESTRICTING TO ONE PARITY FINDS SHIPS FASTER.
+      * ONLY DONE FOR THE FIRST HALF OF THE SHOT BUDGET SO WE STILL
+      * FALL BACK TO ANY FREE FIELD RATHER THAN STALLING THE LOOP
+               IF SO-DIFFICULTY-IS-HARD-C AND SO-RANDOM-SHOT AND
+                  WS-ITERX <= (CT-MAXIMAL-NUMBER-OF-SHOTS / 2)   AND
+                  FUNCTION MOD(WS-ROW-POSITION + WS-COLUMN-POSITION, 2)
+                                                             NOT = 0
+                  DISPLAY '2112 HARD MODE SKIPPING OFF-PARITY FIELD'
+               ELSE
+                 PERFORM 2113-SHOOT-THERE-IF-POSSIBLE
+      * EASY DIFFICULTY: NEVER CHASE A HIT WITH DIRECTIONAL SHOTS,
+      * STAY ON PURE RANDOM SHOTS FOR THE WHOLE GAME
+                 IF NOT SO-DIFFICULTY-IS-EASY-C
+                   PERFORM 2166-DECIDE-WHERE-TO-SHOT-NEXT
+                 END-IF
+               END-IF
+             ELSE
+               SET SO-FIND-OTHER-POSITION TO TRUE
+             END-IF
       * IF COMPUTER MISSED OR HIT SOMETHING THEN WE WILL                
       * DISPLAY THAT SHOT ON THE SCREEN                                 
       * BUT IN OTHER CASE WE WILL PERFORM THAT LOOP ONCE AGAIN          
@@ -2667,10 +2962,13 @@
                DISPLAY '2113  TUTAJ JUZ BYL STRZAL  '                   
                SET SO-COMPUTER-HIT-TAKEN-FIELD TO TRUE                  
                SET SO-FIND-OTHER-POSITION      TO TRUE                  
-           ELSE                                                         
-               DISPLAY '2113 TUTAJ MOZNA STRZELAC '                     
-               PERFORM 2310-FIRE-AT-THAT-POSITION                       
-           END-IF                                                       
+           ELSE
+               DISPLAY '2113 TUTAJ MOZNA STRZELAC '
+               PERFORM 2310-FIRE-AT-THAT-POSITION
+               IF SO-MODE-MULTIPLAYER THEN
+                  PERFORM 7028-LOG-SHOT-HISTORY
+               END-IF
+           END-IF
            .                                                            
       ******************************************************************
       *                   2114-CHECK-IF-DISTROYED                       
@@ -2802,6 +3100,9 @@
            DISPLAY  POLEKO(9)                                           
            DISPLAY  POLEKO(10)                                          
       */ TEST                                                           
+           IF SO-MODE-MULTIPLAYER THEN
+             PERFORM 7033-GET-CHAT-MESSAGE
+           END-IF
            .                                                            
       ******************************************************************
       *                      2116-USER-SHOOTS                           
@@ -2813,9 +3114,10 @@
            DISPLAY '2116-USER-SHOOTS PERFORMEED '                       
                                                                         
            PERFORM 2117-GET-CUROSR-POSITION                             
-           IF SO-SHOOT-POSITION-IS-VALID  THEN                          
-             DISPLAY '2116 POSITION VALID '                             
-             SET SO-FIND-OTHER-POSITION TO TRUE                         
+           IF SO-SHOOT-POSITION-IS-VALID  THEN
+             DISPLAY '2116 POSITION VALID '
+             ADD 1 TO WS-TURNS-TAKEN
+             SET SO-FIND-OTHER-POSITION TO TRUE
                                                                         
                                                                         
              PERFORM 2113-SHOOT-THERE-IF-POSSIBLE                       
@@ -3048,8 +3350,8 @@
                       SET SO-TURN-CHANGED-TO-COMPUTER TO TRUE          
                       MOVE 'COMPUTER TURN ' TO MSGO                    
                       DISPLAY '2125 MSGO: ' MSGO                       
-                      DISPLAY '2125  SW-WHOS-TURN  : '                 
-                                     SW-WHOS-TURN                      
+                      DISPLAY '2125  SW-WHOSE-TURN  : '                 
+                                     SW-WHOSE-TURN                      
                       DISPLAY '2125 SW-IF-TURN-CHANGED-TO-COMPUTER '   
                                   SW-IF-TURN-CHANGED-TO-COMPUTER       
                    WHEN  SO-IT-IS-COMPUTERS-TURN                       
@@ -3058,8 +3360,8 @@
                       SET SO-IT-IS-USERS-TURN TO TRUE                  
                       MOVE 'USER TURN ' TO MSGO                         
                       DISPLAY '2125 MSGO: ' MSGO                        
-                      DISPLAY '2125  SW-WHOS-TURN  : '                  
-                                     SW-WHOS-TURN                       
+                      DISPLAY '2125  SW-WHOSE-TURN  : '                  
+                                     SW-WHOSE-TURN                       
                       DISPLAY '2125 SW-IF-TURN-CHANGED-TO-COMPUTER '    
                                   SW-IF-TURN-CHANGED-TO-COMPUTER        
                    WHEN OTHER                                           
@@ -3595,23 +3897,25 @@
            ELSE                                                         
              IF WS-USER-BOARD-COUNTER = 0 THEN                          
                DISPLAY '2139 USER DONT HAVE ANY SHIPS'                  
-               SET SO-COMPUTER-WON TO TRUE                  
-               MOVE 'YOU WERE DEFEATED ' TO MSGO                        
-               PERFORM 7020-DELETE-THIS-GAME-DATA                       
-             ELSE                                                       
-               DISPLAY '2139 ENEMY DONT HAVE ANY SHIPS'                 
-               SET SO-USER-WON TO TRUE                                  
-               MOVE 'YOU WIN ' TO MSGO                                  
-      * IF ONE OF THE USER WON AND OTHER IS STILL WAIT FOR ITS TURN     
-      * WE WILL MODIFY THE "PLAYER WITH TURN" TO 'AAAAAA' THAT WILL     
-      * INDICATE THAT ENEMY WON THE GAME AND PROGRAM SOULD NOT          
-      * WAIT FOR ITS TURN                                               
-               SET SO-THIS-PLAYER-WIN TO TRUE                           
-               PERFORM 7012-SWITCH-THE-TURN                             
-             END-IF                                                     
-             SET SO-GAME-SHOULD-END       TO TRUE                       
-           END-IF                                                       
-           .                                                            
+               SET SO-COMPUTER-WON TO TRUE
+               MOVE 'YOU WERE DEFEATED ' TO MSGO
+               PERFORM 7020-DELETE-THIS-GAME-DATA
+               PERFORM 2066-PREPARE-BOX-SCORE
+             ELSE
+               DISPLAY '2139 ENEMY DONT HAVE ANY SHIPS'
+               SET SO-USER-WON TO TRUE
+               MOVE 'YOU WIN ' TO MSGO
+      * IF ONE OF THE USER WON AND OTHER IS STILL WAIT FOR ITS TURN
+      * WE WILL MODIFY THE "PLAYER WITH TURN" TO 'AAAAAA' THAT WILL
+      * INDICATE THAT ENEMY WON THE GAME AND PROGRAM SOULD NOT
+      * WAIT FOR ITS TURN
+               SET SO-THIS-PLAYER-WIN TO TRUE
+               PERFORM 7012-SWITCH-THE-TURN
+               PERFORM 2066-PREPARE-BOX-SCORE
+             END-IF
+             SET SO-GAME-SHOULD-END       TO TRUE
+           END-IF
+           .
       ******************************************************************
       *                  2140-PREPARE-NEXT-SHOT                         
       * PARAGRAPH WILL BE CALLED IN TWO SCENARIOS :                     
@@ -4156,12 +4460,24 @@
                COMPUTE WS-RANDOM-VALUE = WS-RANDOM-VALUE / 100          
                DISPLAY '2165 WS-RANDOM-VALUE  = : ' WS-RANDOM-VALUE     
            END-IF                                                       
-           PERFORM 2010-CALCULATE-POSITION                              
-           MOVE WS-ROW-POSITION    TO WS-COMPUTER-LAST-ROW-POS          
-           MOVE WS-COLUMN-POSITION TO WS-COMPUTER-LAST-COLUMN-POS       
-           DISPLAY '2165 POSITIONS: '                                   
-           DISPLAY '2165 ROW: '      WS-COMPUTER-LAST-ROW-POS           
-           DISPLAY '2165 COLUMN: '   WS-COMPUTER-LAST-COLUMN-POS        
+           PERFORM 2010-CALCULATE-POSITION
+      * IN A QUICK MATCH THE PLAY AREA IS ONLY WS-BOARD-HEIGHT BY
+      * WS-BOARD-WIDTH (8X8) - 2010 HAS NO BOARD-SIZE AWARENESS AND
+      * STILL RETURNS RAW 1-10 VALUES, SO WE RE-ROLL UNTIL THE
+      * POSITION FALLS INSIDE THE AGREED PLAY AREA
+           PERFORM UNTIL NOT SO-BOARD-SIZE-QUICK OR
+              (WS-ROW-POSITION    NOT > WS-BOARD-HEIGHT AND
+               WS-COLUMN-POSITION NOT > WS-BOARD-WIDTH)
+              DISPLAY '2165 POSITION OUTSIDE QUICK BOARD - RE-ROLLING'
+              COMPUTE WS-RANDOM-VALUE = FUNCTION RANDOM * 1000000
+              COMPUTE WS-RANDOM-VALUE = WS-RANDOM-VALUE / 100
+              PERFORM 2010-CALCULATE-POSITION
+           END-PERFORM
+           MOVE WS-ROW-POSITION    TO WS-COMPUTER-LAST-ROW-POS
+           MOVE WS-COLUMN-POSITION TO WS-COMPUTER-LAST-COLUMN-POS
+           DISPLAY '2165 POSITIONS: '
+           DISPLAY '2165 ROW: '      WS-COMPUTER-LAST-ROW-POS
+           DISPLAY '2165 COLUMN: '   WS-COMPUTER-LAST-COLUMN-POS
                                                                         
                                                                         
                                                                         
@@ -4228,13 +4544,13 @@
        2169-CHECK-IF-VALID-CHARACTERS.                                  
            DISPLAY '2169-CHECK-IF-VALID-CHARACTERS PERFORMED'           
            SET SO-VALID-USER-SHIPS   TO TRUE                            
-           PERFORM VARYING WS-ITER-COLUMN FROM 1 BY 1 UNTIL             
-                  WS-ITER-COLUMN > CT-MAXIMAL-WIDTH-OF-BOARD            
-                  OR SO-INVALID-USER-SHIPS                              
-                                                                        
-                 PERFORM VARYING WS-ITER-ROW FROM 1 BY 1 UNTIL          
-                  WS-ITER-ROW > CT-MAXIMAL-HEIGHT-OF-BORAD              
-                  OR SO-INVALID-USER-SHIPS                              
+           PERFORM VARYING WS-ITER-COLUMN FROM 1 BY 1 UNTIL
+                  WS-ITER-COLUMN > WS-BOARD-WIDTH
+                  OR SO-INVALID-USER-SHIPS
+
+                 PERFORM VARYING WS-ITER-ROW FROM 1 BY 1 UNTIL
+                  WS-ITER-ROW > WS-BOARD-HEIGHT
+                  OR SO-INVALID-USER-SHIPS
                   IF WS-SCREEN-TABLE(WS-ITER-ROW)(WS-ITER-COLUMN:1) =   
                              SPACE OR 'S' OR LOW-VALUES  THEN           
                       DISPLAY 'VALID SYMBOL ON THE MAP  NO ACTION TAKEN'
@@ -4560,7 +4876,7 @@
            EVALUATE TRUE                                                
       * IF RANDOM RETURNED VALUE OF '1' THEN WE WILL SHOT AT RIGHT      
            WHEN SO-RIGHT-SIDE-CHOSEN AND WS-TEMP-COLUMN <               
-                                           CT-MAXIMAL-WIDTH-OF-BOARD    
+                                           WS-BOARD-WIDTH                
              SET SO-SIDE-IS-VALID   TO TRUE                             
              SET SO-RIGHT-SHOT      TO TRUE                             
       * IF RANDOM RETURNED VALUE OF '2' THEN WE WILL SHOT AT LEFT       
@@ -4573,7 +4889,7 @@
              SET SO-TOP-SHOT        TO TRUE                             
       * IF RANDOM RETURNED VALUE OF '4' THEN WE WILL SHOT TO THE BOTTOM 
            WHEN SO-BOTTOM-SIDE-CHOSEN  AND WS-TEMP-ROW <                
-                                     CT-MAXIMAL-HEIGHT-OF-BORAD         
+                                     WS-BOARD-HEIGHT                
              SET SO-SIDE-IS-VALID   TO TRUE                             
              SET SO-BOTTOM-SHOT     TO TRUE                             
            END-EVALUATE                                                 
@@ -4908,13 +5224,15 @@
              INTO(MP0236I)                                              
              NOHANDLE                                                   
            END-EXEC                                                     
-           IF EIBRESP = DFHRESP(MAPFAIL)                                
-              MOVE 'PLEASE PROVIDE THE NICK ' TO MSG3O                  
-              SET SO-INVALID-NICK   TO TRUE                             
-           ELSE                                                         
-              MOVE NICKI TO WS-USER-NICK                                
-              PERFORM 2200-CHECK-EIBRESP                                
-           END-IF                                                       
+           IF EIBRESP = DFHRESP(MAPFAIL)
+              MOVE 'PLEASE PROVIDE THE NICK ' TO MSG3O
+              SET SO-INVALID-NICK   TO TRUE
+           ELSE
+              MOVE NICKI   TO WS-USER-NICK
+              MOVE RESUMEI TO SW-RESUME-FLAG
+              MOVE PICKI   TO WS-USER-PICK-CHAR
+              PERFORM 2200-CHECK-EIBRESP
+           END-IF
            .                                                            
       ******************************************************************
       *                   2205-CHECK-NEIGHBOURS                         
@@ -5074,6 +5392,7 @@
                        POLEKO(10)                                       
               END-UNSTRING                                              
            END-IF                                                       
+           PERFORM 7033-GET-CHAT-MESSAGE
            .                                                            
       ******************************************************************
       *                    2215-MULTIPLAYER-SHOOTS                      
@@ -5087,6 +5406,9 @@
        2215-MULTIPLAYER-SHOOTS.                                         
                                                                         
            PERFORM 2003-RECEIVE-MAP-FROM-USER                           
+           IF CHATI NOT = SPACE AND CHATI NOT = LOW-VALUES THEN
+             PERFORM 7031-SAVE-CHAT-MESSAGE
+           END-IF
            SET     SO-GET-ENEMY-BOARD  TO TRUE                          
            PERFORM 7011-GET-THE-GAME-BOARD                              
            PERFORM 2211-MOVE-BOARD-TO-ARRAY                             
@@ -5134,6 +5456,9 @@
            DISPLAY 'VALIDACJA STATKOW '                                 
            PERFORM 2241-PREPARE-SHIPS-ARRAY                             
            PERFORM 2003-RECEIVE-MAP-FROM-USER                           
+           IF CHATI NOT = SPACE AND CHATI NOT = LOW-VALUES THEN
+             PERFORM 7031-SAVE-CHAT-MESSAGE
+           END-IF
            PERFORM 2033-VALIDATE-USER-SHIPS                             
            IF SO-VALID-USER-SHIPS THEN                                  
                 DISPLAY '2002 SO-VALID-SHIPS '                          
@@ -5174,27 +5499,60 @@
       * IF SO IT WILL INSERT THIS NICK TO THE DATABASE                  
       * AND PROCESS OF FINDING AN ENEMY WILL START                      
       ******************************************************************
-       2219-CHECK-NICK-FIND-OPPONENT.                                   
-           DISPLAY '2219-CHECK-NICK-FIND-OPPONENT PERFORMED'            
-           DISPLAY 'SODMODE-MULTIPLAYER IS TRUE '                       
-           PERFORM 2202-VALIDATE-USER-NICK                              
-           IF   SO-VALID-NICK THEN    
-                                                                        
-              PERFORM 7001-INSERT-NICK-INTO-DATABSE                     
-              IF SO-USER-PROVIDED-NICK THEN                             
-      * IF USER PROVIDED VALID NICK THEN WE SHOULD CHECK                
-      * IF THERE IS ANY OLD DATA IN THE DATABAES                        
-      * IF SO WE WILL DELETE THAT                                       
-                DISPLAY 'SO-USER-PROVIDED NICK '                        
-                PERFORM 7017-DELETE-THIS-NICK-DATA                      
-                PERFORM 7002-WAIT-UNTIL-PLAYER-FOUND                    
-              ELSE                                                      
-                DISPLAY 'SO- DID NOT PROVIDE A NICK '                   
-                PERFORM 2201-SEND-THE-FIRST-MULTI-MAP                   
-              END-IF                                                    
-           ELSE                                                         
-              PERFORM 2201-SEND-THE-FIRST-MULTI-MAP                     
-           END-IF                                                       
+       2219-CHECK-NICK-FIND-OPPONENT.
+           DISPLAY '2219-CHECK-NICK-FIND-OPPONENT PERFORMED'
+           DISPLAY 'SODMODE-MULTIPLAYER IS TRUE '
+           PERFORM 2202-VALIDATE-USER-NICK
+           IF   SO-VALID-NICK THEN
+
+              IF SO-RESUME-CHOSEN THEN
+      * RESUME SKIPS 7001/7017 (NO NEW T01 MATCHMAKING ROW NEEDED) AND
+      * LOOKS FOR A T02 RECORD THIS NICK ALREADY OWNS INSTEAD OF
+      * WAITING FOR A NEW OPPONENT FROM SCRATCH
+                MOVE WS-USER-NICK TO WS-MINE-NICK
+                PERFORM 7027-CHECK-FOR-EXISTING-GAME
+                IF SO-EXISTING-GAME-FOUND THEN
+                   PERFORM 2259-RESUME-EXISTING-GAME
+                ELSE
+                   MOVE 'NO GAME TO RESUME FOR THIS NICK ' TO MSG3O
+                   PERFORM 2201-SEND-THE-FIRST-MULTI-MAP
+                END-IF
+              ELSE
+                PERFORM 2261-RESOLVE-CHALLENGE-PICK
+                IF WS-CHALLENGED-NICK NOT = SPACE OR
+                   WS-CHALLENGE-CYCLE-COUNTER >= CT-MAX-CHALLENGE-CYCLES
+                                                                    THEN
+      * EITHER THE USER PICKED A SPECIFIC OPPONENT OFF THE WAITING
+      * LIST, OR THEY HAVE SEEN THAT LIST CT-MAX-CHALLENGE-CYCLES
+      * TIMES WITHOUT PICKING - EITHER WAY WE PROCEED TO THE NORMAL
+      * INSERT-AND-WAIT FLOW. 7002 WILL TRY WS-CHALLENGED-NICK FIRST
+      * WHEN IT IS SET, THEN FALL BACK TO RANDOM MATCHING
+                  MOVE 0 TO WS-CHALLENGE-CYCLE-COUNTER
+                  PERFORM 7001-INSERT-NICK-INTO-DATABSE
+                  IF SO-USER-PROVIDED-NICK THEN
+      * IF USER PROVIDED VALID NICK THEN WE SHOULD CHECK
+      * IF THERE IS ANY OLD DATA IN THE DATABAES
+      * IF SO WE WILL DELETE THAT
+                    DISPLAY 'SO-USER-PROVIDED NICK '
+                    PERFORM 7017-DELETE-THIS-NICK-DATA
+                    PERFORM 7002-WAIT-UNTIL-PLAYER-FOUND
+                  ELSE
+                    DISPLAY 'SO- DID NOT PROVIDE A NICK '
+                    PERFORM 2201-SEND-THE-FIRST-MULTI-MAP
+                  END-IF
+                ELSE
+      * SHOW/REFRESH THE LIST OF NICKS CURRENTLY WAITING SO THE USER
+      * CAN PICK ONE TO CHALLENGE DIRECTLY INSTEAD OF RANDOM MATCHING
+                  ADD 1 TO WS-CHALLENGE-CYCLE-COUNTER
+                  PERFORM 7029-LIST-WAITING-PLAYERS
+                  MOVE 'PICK A NICK OR WAIT FOR RANDOM MATCH'
+                                               TO MSG3O
+                  PERFORM 2201-SEND-THE-FIRST-MULTI-MAP
+                END-IF
+              END-IF
+           ELSE
+              PERFORM 2201-SEND-THE-FIRST-MULTI-MAP
+           END-IF
            .                                                            
       ******************************************************************
       *               2220-CHECK-IF-END-OF-GAME                         
@@ -5630,11 +5988,21 @@
                                                                         
              DISPLAY 'FOR  ' WS-ITER5 ' MAX IS '                        
               WS-MAXIMAL-AMOUNT-OF-SHIPS(WS-ITER5)                      
-             SUBTRACT 1 FROM WS-ITER19                                  
-           END-PERFORM                                                  
-           .                                                            
-      ******************************************************************
-      *                     2241-PREPARE-SHIPS-ARRAY.                   
+             SUBTRACT 1 FROM WS-ITER19
+           END-PERFORM
+           IF SO-BOARD-SIZE-QUICK THEN
+      * QUICK MATCH USES A LIGHTER FLEET - NO 5-LENGTH SHIP AND
+      * ROUGHLY HALF AS MANY OF THE REST, SIZED TO FIT THE SMALLER
+      * 8X8 BOARD
+              MOVE 0 TO WS-MAXIMAL-AMOUNT-OF-SHIPS(5)
+              MOVE 1 TO WS-MAXIMAL-AMOUNT-OF-SHIPS(4)
+              MOVE 2 TO WS-MAXIMAL-AMOUNT-OF-SHIPS(3)
+              MOVE 2 TO WS-MAXIMAL-AMOUNT-OF-SHIPS(2)
+              DISPLAY '2240 QUICK MATCH FLEET APPLIED'
+           END-IF
+           .
+      ******************************************************************
+      *                     2241-PREPARE-SHIPS-ARRAY.
       ******************************************************************
        2241-PREPARE-SHIPS-ARRAY.                                        
            DISPLAY '2241 PREPARE SHIPS ARRAY PERFORMED'                 
@@ -5669,10 +6037,15 @@
            SET SO-MODE-MULTIPLAYER        TO TRUE                       
            DISPLAY '2103 SO-MODE-MULTIPLAYER IS TRUE '                  
            SET SO-USER-CHOOSE-GAME-MODE   TO TRUE                       
-           SET SO-USER-DIDNT-PROVIDE-NICK TO TRUE                       
-           MOVE LOW-VALUES TO MP0236O                                   
-           MOVE LOW-VALUES TO NICKA                                     
-           PERFORM 2201-SEND-THE-FIRST-MULTI-MAP                        
+           SET SO-USER-DIDNT-PROVIDE-NICK TO TRUE
+           MOVE LOW-VALUES TO MP0236O
+           MOVE LOW-VALUES TO NICKA
+           MOVE LOW-VALUES TO RESUMEA
+           MOVE LOW-VALUES TO PICKA
+           MOVE 0 TO WS-CHALLENGE-CYCLE-COUNTER
+           MOVE 0 TO WS-CHALLENGE-LIST-COUNT
+           MOVE SPACE TO WS-CHALLENGED-NICK
+           PERFORM 2201-SEND-THE-FIRST-MULTI-MAP
            .                                                            
       ******************************************************************
       *                2251-USER-CHOSE-SINGLEPLAYER                     
@@ -5774,6 +6147,37 @@
            DISPLAY 'AFTER 2201 SEND MAP IN 7002 '                       
            .                                                            
       ******************************************************************
+      *                2259-RESUME-EXISTING-GAME
+      * CALLED INSTEAD OF 7002-WAIT-UNTIL-PLAYER-FOUND WHEN THE USER
+      * CHOSE "RESUME" AND 7027-CHECK-FOR-EXISTING-GAME FOUND A T02
+      * RECORD STILL OWNED BY THIS NICK (SESSION DROPPED BEFORE THE
+      * OTHER SIDE'S 2222-CHECK-UNTIL-OUR-TURN TIMEOUT DELETED IT).
+      * WS-ENEMY-NICK IS ALREADY SET BY 7027. WE RE-DERIVE WHETHER
+      * SHIPS ARE PLACED AND WHOSE TURN IT IS FROM T02/T03 RATHER THAN
+      * ASSUMING EITHER, SINCE THE DROPPED GAME COULD HAVE BEEN AT
+      * EITHER STAGE.
+      ******************************************************************
+       2259-RESUME-EXISTING-GAME.
+           DISPLAY '2259 RESUMING GAME WITH: ' WS-ENEMY-NICK
+           PERFORM 2130-INITIALIZE-MAP
+           SET SO-GET-THIS-USER-BOARD TO TRUE
+           PERFORM 7011-GET-THE-GAME-BOARD
+           PERFORM 7010-CHECK-WHOSE-TURN
+
+           IF NOT SO-OUR-TURN THEN
+              PERFORM 2257-DISPLAY-MESG-AND-WAIT
+           ELSE
+              IF SO-WE-DONT-HAVE-SHIPS THEN
+                 MOVE 'PROVIDE THE SHIPS ' TO MSGO
+              ELSE
+                 SET SO-USER-PLACED-SHIPS TO TRUE
+                 MOVE 'YOUR TURN! ' TO MSGO
+              END-IF
+              PERFORM 2100-SEND-THE-MAP
+              PERFORM 2100-SEND-THE-MAP
+           END-IF
+           .
+      ******************************************************************
       *              2260-CHECK-PLAYER-WITH-TURN                        
       * PARAGRAPH IS CALLED IN ORDER TO CHECK WHAT WAS IN VARIABLE      
       * THAT SHOULD STORE NAME OF THE PLAYER WITH TURN                  
@@ -5813,10 +6217,92 @@
            WHEN OTHER                                                   
              DISPLAY 'OHTER IN 7010 '                                   
              PERFORM 3001-ERROR-EXIT                                    
-           END-EVALUATE                                                 
-           .                                                            
-      ******************************************************************
-      *                    2303-PREP-DATA-BEFORE-WAITING                
+           END-EVALUATE
+           .
+      ******************************************************************
+      *              2261-RESOLVE-CHALLENGE-PICK
+      * TRANSLATES THE PICKI DIGIT THE USER TYPED AGAINST THE WAITING
+      * LIST SHOWN LAST CYCLE (PERSISTED IN WS-CHALLENGE-LIST-NICK) INTO
+      * WS-CHALLENGED-NICK. LEAVES WS-CHALLENGED-NICK AT SPACE WHEN
+      * PICKI IS BLANK OR OUT OF RANGE, WHICH 2219 TREATS AS "NO PICK
+      * MADE THIS CYCLE"
+      ******************************************************************
+       2261-RESOLVE-CHALLENGE-PICK.
+           MOVE SPACE TO WS-CHALLENGED-NICK
+           EVALUATE WS-USER-PICK-CHAR
+           WHEN '1' MOVE 1 TO WS-USER-PICK-NUM
+           WHEN '2' MOVE 2 TO WS-USER-PICK-NUM
+           WHEN '3' MOVE 3 TO WS-USER-PICK-NUM
+           WHEN '4' MOVE 4 TO WS-USER-PICK-NUM
+           WHEN '5' MOVE 5 TO WS-USER-PICK-NUM
+           WHEN OTHER MOVE 0 TO WS-USER-PICK-NUM
+           END-EVALUATE
+           IF WS-USER-PICK-NUM > 0 AND
+              WS-USER-PICK-NUM <= WS-CHALLENGE-LIST-COUNT THEN
+              MOVE WS-CHALLENGE-LIST-NICK(WS-USER-PICK-NUM)
+                                          TO WS-CHALLENGED-NICK
+           END-IF
+           .
+      ******************************************************************
+      *                2262-AUTO-PLACE-USER-SHIPS
+      * "AUTO-PLACE MY FLEET" - RUNS THE SAME RANDOM-PLACEMENT
+      * PARAGRAPHS USED TO BUILD THE COMPUTER'S BOARD
+      * (2005-PREPERE-MAP-OF-COMPUTER, WHICH IN TURN REUSES
+      * 2012-VALIDATE-THE-SHIP/2013-IF-SHIP-CAN-BE-IN-POS) AGAINST
+      * WS-SCREEN-TABLE, THEN SAVES THE RESULT AS THE USER'S OWN
+      * BOARD (2108-SAVE-USER-BOARD) INSTEAD OF THE COMPUTER'S
+      * (2107-SAVE-COMPUTER-BOARD), SO THE LAYOUT IS STILL LEGAL BUT
+      * BELONGS TO THE USER.
+      *
+      * FROM THIS POINT ON IT FOLLOWS THE SAME SUCCESS PATH AS
+      * 2033-VALIDATE-USER-SHIPS DOES FOR MANUALLY-TYPED SHIPS. IN
+      * MULTIPLAYER, IT ALSO PERSISTS THE BOARD TO DB2 THE SAME WAY
+      * 2217-MULTIP-SHIP-VALIDATION DOES.
+      ******************************************************************
+       2262-AUTO-PLACE-USER-SHIPS.
+           DISPLAY '2262-AUTO-PLACE-USER-SHIPS PERFORMED'
+           PERFORM 2005-PREPERE-MAP-OF-COMPUTER
+           IF SO-INVALID-COMPUTER-MAP     OR
+              SO-TRY-GENERATE-MAP-AGAIN   OR
+              SO-NOT-ALL-SHIPS-ARE-PLACED THEN
+              DISPLAY '2262 ERROR WHILE AUTO-PLACING SHIPS '
+              MOVE 'ERROR WHILE AUTO-PLACING YOUR SHIPS'    TO MSGO
+              PERFORM 2100-SEND-THE-MAP
+           ELSE
+              DISPLAY '2262 SHIPS AUTO-PLACED '
+              PERFORM 2109-GET-VALUE-WHO-STARTS
+              IF SO-COMPUTER-STARTS THEN
+                MOVE 'PLEASE PRESS ENTER - FIRST TURN: COMPUTER ' TO
+                  MSGO
+                SET SO-IT-IS-COMPUTERS-TURN  TO TRUE
+              ELSE
+                MOVE 'PLEASE PRESS ENTER - FIRST TURN: YOU      ' TO
+                  MSGO
+                SET SO-IT-IS-USERS-TURN      TO TRUE
+              END-IF
+              SET SO-USER-PLACED-SHIPS       TO TRUE
+              PERFORM 2105-PROTECT-USER-FIELDS
+              PERFORM 2108-SAVE-USER-BOARD
+              MOVE WS-COMMAREA TO DFHCOMMAREA
+              IF SO-MODE-MULTIPLAYER THEN
+      * MIRRORS 2217-MULTIP-SHIP-VALIDATION/2304-PROCESS-WHEN-ENTER'S
+      * COMBINED BEHAVIOR AFTER A BOARD VALIDATES IN MULTIPLAYER - THIS
+      * PATH IS DISPATCHED OUTSIDE OF 2304 (FROM THE F4 KEY, NOT ENTER)
+      * SO IT HAS TO DRIVE THE OPPONENT-TURN POLL ITSELF RATHER THAN
+      * RELYING ON 2304'S "IF SO-WAIT-FOR-OPPONENT" CHECK
+                PERFORM 7014-SAVE-THE-BOARD-TO-DB2
+                MOVE 'ENEMY TURN'            TO MSGO
+                PERFORM 2100-SEND-THE-MAP
+                PERFORM 2181-WAIT-FOR-HALF-SECOND
+                SET SO-WAIT-FOR-OPPONENT     TO TRUE
+                PERFORM 2222-CHECK-UNTIL-OUR-TURN
+              ELSE
+                PERFORM 2100-SEND-THE-MAP
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                    2303-PREP-DATA-BEFORE-WAITING
       * PARAGRAPH IS CALLED WHEN PROGRAM NEEDS TO SAVE ALL THE DATA     
       * THAT WERE USED BY THE USER, IN ORDER TO PREPARE THE GAME        
       * TO WAIT FOR THE ENEMY MOVE                                      
@@ -5911,11 +6397,27 @@
              DISPLAY '2104 WHEN OTHER'                                  
              MOVE    'INVALID KEY'     TO MSG2O                         
              DISPLAY 'MSG2O: '           MSG2O                          
-             PERFORM 2101-SEND-THE-CHOICE-MAP                           
-           END-IF                                                       
-           .                                                            
-      ******************************************************************
-      *                   2308-SEND-MAP-OF-COMPUTER-HIT                 
+             PERFORM 2101-SEND-THE-CHOICE-MAP
+           END-IF
+           .
+      ******************************************************************
+      *                 2307-PROCESS-WHEN-F4-PRESSED
+      * "AUTO-PLACE MY FLEET" KEY - ONLY MEANINGFUL WHILE THE USER IS
+      * STILL ON THE SHIP-PLACEMENT SCREEN (GAME MODE ALREADY CHOSEN,
+      * SHIPS NOT YET PLACED). OTHERWISE TREATED LIKE ANY OTHER KEY
+      * WITHOUT AN ACTION ASSIGNED.
+      ******************************************************************
+       2307-PROCESS-WHEN-F4-PRESSED.
+           DISPLAY '2307-PROCESS-WHEN-F4-PRESSED PERFORMED'
+           IF SO-USER-CHOOSE-GAME-MODE AND SO-USER-DIDNT-PLACED-SHIPS
+                                                             THEN
+             PERFORM 2262-AUTO-PLACE-USER-SHIPS
+           ELSE
+             PERFORM 2306-PROCESS-WHEN-OTHER-KEY
+           END-IF
+           .
+      ******************************************************************
+      *                   2308-SEND-MAP-OF-COMPUTER-HIT
       ******************************************************************
        2308-SEND-MAP-OF-COMPUTER-HIT.                                   
            IF SO-COMPUTER-MISSED OR SO-COMPUTER-HIT-SOMETHING           
@@ -6142,11 +6644,15 @@
       * TABLE T03_BATTLESHIP_MAIN_TABLE WILL ALSO BE                    
       * MODIFIED TO INDICATE THAT GAME ENDED                            
                                                                         
-             PERFORM 3004-FINATL-WITHOUT-MESG                           
-           WHEN OTHER                                                   
-             PERFORM 3006-SEND-ERROR-WHEN-OTHER                         
-           END-EVALUATE                                                 
-           .                                                            
+             PERFORM 3004-FINATL-WITHOUT-MESG
+           WHEN SO-FINAL-WITH-BOX-SCORE
+             PERFORM 3005-SEND-BOX-SCORE-AND-TERMINATE
+           WHEN SO-FINAL-WITH-LEADERBOARD
+             PERFORM 3007-SEND-LEADERBOARD-AND-TERMINATE
+           WHEN OTHER
+             PERFORM 3006-SEND-ERROR-WHEN-OTHER
+           END-EVALUATE
+           .
       ******************************************************************
       *                     3001-ERROR-EXIT                             
       * PARAGRAPH IS CALLED IN SINGLE PLAYER AND MULITPLAYER MODE 
@@ -6160,11 +6666,13 @@
       * PARAGRAPH WILL ALSO DISPLAY AN ERROR MESSAGE AND WILL           
       * TERMINATE THE TRANSACTION                                       
       ******************************************************************
-       3001-ERROR-EXIT.                                                 
-           IF SO-MODE-MULTIPLAYER THEN                                  
-             SET SO-ENEMY-IS-DISCONECTED TO TRUE                        
-             PERFORM 7012-SWITCH-THE-TURN                               
-           END-IF                                                       
+       3001-ERROR-EXIT.
+           IF SO-MODE-MULTIPLAYER THEN
+             SET SO-ENEMY-IS-DISCONECTED TO TRUE
+             PERFORM 7012-SWITCH-THE-TURN
+             SET SO-LEADERBOARD-LOSS TO TRUE
+             PERFORM 7024-UPDATE-LEADERBOARD
+           END-IF
            EXEC CICS                                                    
              SEND TEXT FROM(WS-ERROR-MESSAGE)                           
              ERASE                                                      
@@ -6209,7 +6717,37 @@
            END-EXEC                                                     
            .                                                            
       ******************************************************************
-      *                 3006-SEND-ERROR-WHEN-OTHER                      
+      *            3005-SEND-BOX-SCORE-AND-TERMINATE
+      * SHOWS THE ONE-SHOT BOX SCORE BUILT BY 2066-PREPARE-BOX-SCORE
+      * AND ENDS THE TRANSACTION, SAME SHAPE AS 3003-FINAL-TERMINATION
+      ******************************************************************
+       3005-SEND-BOX-SCORE-AND-TERMINATE.
+           DISPLAY '3005 WS-BOX-SCORE-TEXT: ' WS-BOX-SCORE-TEXT
+           EXEC CICS
+             SEND TEXT FROM(WS-BOX-SCORE-TEXT)
+             ERASE
+           END-EXEC
+           EXEC CICS
+             RETURN
+           END-EXEC
+           .
+      ******************************************************************
+      *            3007-SEND-LEADERBOARD-AND-TERMINATE
+      * SHOWS THE TOP-N LIST BUILT BY 7026-GET-TOP-LEADERBOARD AND ENDS
+      * THE TRANSACTION, SAME SHAPE AS 3005-SEND-BOX-SCORE-AND-TERMINATE
+      ******************************************************************
+       3007-SEND-LEADERBOARD-AND-TERMINATE.
+           DISPLAY '3007 WS-LEADERBOARD-TEXT: ' WS-LEADERBOARD-TEXT
+           EXEC CICS
+             SEND TEXT FROM(WS-LEADERBOARD-TEXT)
+             ERASE
+           END-EXEC
+           EXEC CICS
+             RETURN
+           END-EXEC
+           .
+      ******************************************************************
+      *                 3006-SEND-ERROR-WHEN-OTHER
       ******************************************************************
        3006-SEND-ERROR-WHEN-OTHER.                                      
            MOVE 'OTHER ERROR IN 3000 ' TO MSGO                          
@@ -6224,10 +6762,10 @@
            MOVE WS-USER-NICK     TO T01-PLAYER-NICK-TEXT     
            PERFORM 2210-GET-NICK-LENGTH                                 
            MOVE WS-USER-NICK-LEN TO T01-PLAYER-NICK-LEN                 
-           EXEC SQL                                                     
-             INSERT INTO T01_PLAYERS_NICKS(PLAYER_NICK)                 
-                      VALUES(:T01-PLAYER-NICK)                          
-           END-EXEC                                                     
+           EXEC SQL
+             INSERT INTO T01_PLAYERS_NICKS(PLAYER_NICK, LAST_UPDATED)
+                      VALUES(:T01-PLAYER-NICK, CURRENT TIMESTAMP)
+           END-EXEC
            SET SO-USER-DIDNT-PROVIDE-NICK TO TRUE                       
            MOVE SQLCODE TO SW-SQLCODE                                   
            EVALUATE TRUE                                                
@@ -6275,12 +6813,18 @@
            PERFORM 2201-SEND-THE-FIRST-MULTI-MAP                        
                                                                         
                                                                         
-           PERFORM VARYING WS-ITER5 FROM 1 BY 1 UNTIL WS-ITER5 > 10     
-                            OR SO-ENEMY-FOUND                           
-              DISPLAY 'IN THE 7002 LOOP '                               
-              PERFORM 7003-SEARCH-FOR-OTHER-PLAYER                      
-              PERFORM 2206-DELAY-FOR-5-SECONDS                          
-           END-PERFORM                                                  
+           IF WS-CHALLENGED-NICK NOT = SPACE THEN
+      * USER PICKED A SPECIFIC OPPONENT FROM THE WAITING LIST - TRY
+      * THEM FIRST BEFORE FALLING BACK TO RANDOM MATCHMAKING BELOW
+              PERFORM 7030-SEARCH-FOR-CHOSEN-PLAYER
+           END-IF
+
+           PERFORM VARYING WS-ITER5 FROM 1 BY 1 UNTIL WS-ITER5 > 10
+                            OR SO-ENEMY-FOUND
+              DISPLAY 'IN THE 7002 LOOP '
+              PERFORM 7003-SEARCH-FOR-OTHER-PLAYER
+              PERFORM 2206-DELAY-FOR-5-SECONDS
+           END-PERFORM
                                                                         
            IF SO-ENEMY-FOUND THEN                                       
               PERFORM 2255-PREPARE-GAME-DATA                            
@@ -6390,17 +6934,19 @@
            MOVE LENGTH OF WS-ENEMY-NICK TO T02-SECOND-PLAYER-LEN        
            MOVE SPACE                   TO T02-GAME-BOARD-TEXT          
            MOVE 100                     TO T02-GAME-BOARD-LEN           
-           EXEC SQL                                                     
-            INSERT INTO T02_BATTLESHIP_BOARD(                           
-                            FIRST_PLAYER                                
-                           ,SECOND_PLAYER                               
-                           ,GAME_BOARD)                                 
-                                                                        
-                          VALUES(                                       
-                           :T02-FIRST-PLAYER                            
-                          ,:T02-SECOND-PLAYER                           
-                          ,:T02-GAME-BOARD)                             
-           END-EXEC                                                     
+           EXEC SQL
+            INSERT INTO T02_BATTLESHIP_BOARD(
+                            FIRST_PLAYER
+                           ,SECOND_PLAYER
+                           ,GAME_BOARD
+                           ,LAST_UPDATED)
+
+                          VALUES(
+                           :T02-FIRST-PLAYER
+                          ,:T02-SECOND-PLAYER
+                          ,:T02-GAME-BOARD
+                          ,CURRENT TIMESTAMP)
+           END-EXEC
            MOVE SQLCODE TO SW-SQLCODE  
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
@@ -6464,14 +7010,15 @@
            MOVE T03-PLAYER-WITH-TURN-TEXT TO WS-USER-NICK               
            PERFORM 2210-GET-NICK-LENGTH                                 
            MOVE WS-USER-NICK-LEN TO T03-PLAYER-WITH-TURN-LEN            
-           EXEC SQL                                                     
-             INSERT INTO T03_BATTLESHIP_MAIN_TABLE(FIRST_PLAYER,        
-                  SECOND_PLAYER,PLAYER_WITH_TURN)                       
-              VALUES(                                                   
-                  :T02-FIRST-PLAYER,                                    
-                  :T02-SECOND-PLAYER,                                   
-                  :T03-PLAYER-WITH-TURN)                                
-           END-EXEC                                                     
+           EXEC SQL
+             INSERT INTO T03_BATTLESHIP_MAIN_TABLE(FIRST_PLAYER,
+                  SECOND_PLAYER,PLAYER_WITH_TURN,LAST_UPDATED)
+              VALUES(
+                  :T02-FIRST-PLAYER,
+                  :T02-SECOND-PLAYER,
+                  :T03-PLAYER-WITH-TURN,
+                  CURRENT TIMESTAMP)
+           END-EXEC
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF SO-SQLCODE-NORMAL THEN  
                                                                       
@@ -6654,10 +7201,11 @@
                                                                         
            DISPLAY '7012 FIRST PLAYER: ' T03-FIRST-PLAYER               
            DISPLAY '7012 SECOND PLAYER: ' T03-SECOND-PLAYER             
-           EXEC SQL                                                     
-            UPDATE  T03_BATTLESHIP_MAIN_TABLE                           
-            SET PLAYER_WITH_TURN = :WS-USER-NAME                        
-            WHERE                                                       
+           EXEC SQL
+            UPDATE  T03_BATTLESHIP_MAIN_TABLE
+            SET PLAYER_WITH_TURN = :WS-USER-NAME
+               ,LAST_UPDATED = CURRENT TIMESTAMP
+            WHERE
             (  FIRST_PLAYER = :T03-FIRST-PLAYER                         
                     AND                                                 
                SECOND_PLAYER = :T03-SECOND-PLAYER  )                    
@@ -6791,13 +7339,14 @@
            DISPLAY '7016 PERFORMED: '                                   
            DISPLAY '7016 FIRST: '  T02-FIRST-PLAYER-TEXT                
            DISPLAY '7016 SECOND: ' T02-SECOND-PLAYER-TEXT               
-           EXEC SQL                                                     
-             UPDATE T02_BATTLESHIP_BOARD                                
-               SET GAME_BOARD = :T02-GAME-BOARD                         
-                                                                        
-             WHERE FIRST_PLAYER  = :T02-FIRST-PLAYER                    
-             AND  SECOND_PLAYER = :T02-SECOND-PLAYER       
-                                                                        
+           EXEC SQL
+             UPDATE T02_BATTLESHIP_BOARD
+               SET GAME_BOARD = :T02-GAME-BOARD
+                  ,LAST_UPDATED = CURRENT TIMESTAMP
+
+             WHERE FIRST_PLAYER  = :T02-FIRST-PLAYER
+             AND  SECOND_PLAYER = :T02-SECOND-PLAYER
+
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-NORMAL THEN                                
@@ -6970,10 +7519,421 @@
              PERFORM 9000-DB2-ERROR                                     
            END-EVALUATE                                                 
            .                                                            
-      ***************************************************************** 
-      *                      9000-DB2-ERROR                             
+      *****************************************************************
+      *                7024-UPDATE-LEADERBOARD
+      * UPSERT OF THE WIN/LOSS RECORD FOR WS-MINE-NICK IN T04_LEADERBOARD.
+      * CALLER SETS SW-LEADERBOARD-RESULT (SO-LEADERBOARD-WIN OR
+      * SO-LEADERBOARD-LOSS) BEFORE PERFORMING THIS PARAGRAPH.
+      * AN SQLCODE OF 100 MEANS THIS NICK HAS NO ROW YET, SO WE FALL
+      * BACK TO 7025-INSERT-LEADERBOARD-ROW, SAME UPDATE-THEN-INSERT
+      * PATTERN THE REST OF THE PROGRAM DOESN'T NEED BECAUSE EVERY OTHER
+      * TABLE HERE IS POPULATED WHEN THE GAME STARTS, NOT WHEN IT ENDS.
+      ******************************************************************
+       7024-UPDATE-LEADERBOARD.
+           MOVE WS-MINE-NICK         TO WS-USER-NICK
+           PERFORM 2210-GET-NICK-LENGTH
+           MOVE WS-MINE-NICK         TO T04-PLAYER-NICK-TEXT
+           MOVE WS-USER-NICK-LEN     TO T04-PLAYER-NICK-LEN
+
+           EVALUATE TRUE
+           WHEN SO-LEADERBOARD-WIN
+             EXEC SQL
+               UPDATE T04_LEADERBOARD
+                  SET GAMES_PLAYED = GAMES_PLAYED + 1,
+                      GAMES_WON    = GAMES_WON + 1
+                WHERE PLAYER_NICK  = :T04-PLAYER-NICK
+             END-EXEC
+           WHEN SO-LEADERBOARD-LOSS
+             EXEC SQL
+               UPDATE T04_LEADERBOARD
+                  SET GAMES_PLAYED = GAMES_PLAYED + 1,
+                      GAMES_LOST   = GAMES_LOST + 1
+                WHERE PLAYER_NICK  = :T04-PLAYER-NICK
+             END-EXEC
+           END-EVALUATE
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+             PERFORM 7025-INSERT-LEADERBOARD-ROW
+           WHEN OTHER
+             SET SO-7024-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      *****************************************************************
+      *               7025-INSERT-LEADERBOARD-ROW
+      * FIRST WIN/LOSS FOR THIS NICK - CALLED ONLY FROM 7024 WHEN THE
+      * UPDATE THERE FOUND NO EXISTING ROW.
+      ******************************************************************
+       7025-INSERT-LEADERBOARD-ROW.
+           MOVE 1 TO T04-GAMES-PLAYED
+           EVALUATE TRUE
+           WHEN SO-LEADERBOARD-WIN
+             MOVE 1 TO T04-GAMES-WON
+             MOVE 0 TO T04-GAMES-LOST
+           WHEN SO-LEADERBOARD-LOSS
+             MOVE 0 TO T04-GAMES-WON
+             MOVE 1 TO T04-GAMES-LOST
+           END-EVALUATE
+
+           EXEC SQL
+             INSERT INTO T04_LEADERBOARD
+               (PLAYER_NICK, GAMES_PLAYED, GAMES_WON, GAMES_LOST)
+               VALUES (:T04-PLAYER-NICK, :T04-GAMES-PLAYED,
+                       :T04-GAMES-WON, :T04-GAMES-LOST)
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             CONTINUE
+           WHEN OTHER
+             SET SO-7025-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      *****************************************************************
+      *                7026-GET-TOP-LEADERBOARD
+      * BUILDS THE WS-LEADERBOARD-TEXT LINE WITH THE TOP
+      * WS-LEADERBOARD-TOP-N NICKS ORDERED BY GAMES_WON. NO OTHER QUERY
+      * IN THIS PROGRAM RETURNS MORE THAN ONE ROW, SO THIS IS THE FIRST
+      * DECLARE CURSOR / OPEN / FETCH LOOP / CLOSE IN THE PROGRAM - SEE
+      * IMPLEMENTATION_STATUS.MD.
+      ******************************************************************
+       7026-GET-TOP-LEADERBOARD.
+           MOVE 0 TO WS-LEADERBOARD-ITER
+
+           EXEC SQL
+             DECLARE LEADERBOARD-CSR CURSOR FOR
+               SELECT PLAYER_NICK, GAMES_WON
+                 FROM T04_LEADERBOARD
+                ORDER BY GAMES_WON DESC
+           END-EXEC
+
+           EXEC SQL
+             OPEN LEADERBOARD-CSR
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             CONTINUE
+           WHEN OTHER
+             SET SO-7026-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+
+           PERFORM UNTIL SO-SQLCODE-NOT-FOUND
+                       OR WS-LEADERBOARD-ITER >= WS-LEADERBOARD-TOP-N
+             EXEC SQL
+               FETCH LEADERBOARD-CSR
+                 INTO :T04-PLAYER-NICK, :T04-GAMES-WON
+             END-EXEC
+             MOVE SQLCODE TO SW-SQLCODE
+             EVALUATE TRUE
+             WHEN SO-SQLCODE-NOT-FOUND
+               CONTINUE
+             WHEN SO-SQLCODE-NORMAL
+               ADD 1 TO WS-LEADERBOARD-ITER
+               MOVE WS-LEADERBOARD-ITER TO WS-LEADERBOARD-RANK-ED
+               MOVE T04-GAMES-WON        TO WS-LEADERBOARD-WON-ED
+               STRING WS-LEADERBOARD-RANK-ED ') '
+                      T04-PLAYER-NICK-TEXT(1:T04-PLAYER-NICK-LEN)
+                      ' - ' WS-LEADERBOARD-WON-ED ' WINS  '
+                 DELIMITED BY SIZE
+                 INTO WS-LEADERBOARD-TEXT
+                 WITH POINTER WS-LEADERBOARD-PTR
+               END-STRING
+             WHEN OTHER
+               SET SO-7026-PARA TO TRUE
+               PERFORM 9000-DB2-ERROR
+             END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+             CLOSE LEADERBOARD-CSR
+           END-EXEC
+           .
+      *****************************************************************
+      *              7027-CHECK-FOR-EXISTING-GAME
+      * LOOKS UP A T02_BATTLESHIP_BOARD ROW WHERE WS-MINE-NICK IS
+      * FIRST_PLAYER, REGARDLESS OF WHO SECOND_PLAYER IS - USED BY THE
+      * "RESUME" PATH IN 2219-CHECK-NICK-FIND-OPPONENT SO A PLAYER
+      * RECONNECTING AFTER A SESSION DROP DOESN'T NEED TO REMEMBER
+      * THEIR OPPONENT'S NICK. ON A HIT, WS-ENEMY-NICK IS SET FROM
+      * SECOND_PLAYER SO THE NORMAL MULTIPLAYER PARAGRAPHS (7010, 7011,
+      * ...) WORK UNCHANGED FROM THIS POINT ON.
+      ******************************************************************
+       7027-CHECK-FOR-EXISTING-GAME.
+           MOVE WS-MINE-NICK TO WS-USER-NICK
+           PERFORM 2210-GET-NICK-LENGTH
+           MOVE WS-MINE-NICK     TO T02-FIRST-PLAYER-TEXT
+           MOVE WS-USER-NICK-LEN TO T02-FIRST-PLAYER-LEN
+           INITIALIZE T02-SECOND-PLAYER
+
+           EXEC SQL
+             SELECT SECOND_PLAYER
+               INTO :T02-SECOND-PLAYER
+               FROM T02_BATTLESHIP_BOARD
+              WHERE FIRST_PLAYER = :T02-FIRST-PLAYER
+              FETCH FIRST ROW ONLY
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             SET SO-EXISTING-GAME-FOUND TO TRUE
+             MOVE T02-SECOND-PLAYER-TEXT(1:T02-SECOND-PLAYER-LEN)
+                  TO WS-ENEMY-NICK
+           WHEN SO-SQLCODE-NOT-FOUND
+             SET SO-EXISTING-GAME-NOT-FOUND TO TRUE
+           WHEN OTHER
+             SET SO-7027-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      *****************************************************************
+      *                  7028-LOG-SHOT-HISTORY
+      * WRITES ONE ROW PER SHOT FIRED IN A MULTIPLAYER GAME, SEQUENCED
+      * PER SHOOTER WITHIN THIS MATCH SO THE GAME CAN LATER BE REPLAYED
+      * SHOT-BY-SHOT
+      ******************************************************************
+       7028-LOG-SHOT-HISTORY.
+           MOVE WS-MINE-NICK     TO WS-USER-NICK
+           PERFORM 2210-GET-NICK-LENGTH
+           MOVE WS-MINE-NICK     TO T05-FIRST-PLAYER-TEXT
+           MOVE WS-USER-NICK-LEN TO T05-FIRST-PLAYER-LEN
+
+           MOVE WS-ENEMY-NICK    TO WS-USER-NICK
+           PERFORM 2210-GET-NICK-LENGTH
+           MOVE WS-ENEMY-NICK    TO T05-SECOND-PLAYER-TEXT
+           MOVE WS-USER-NICK-LEN TO T05-SECOND-PLAYER-LEN
+
+           MOVE WS-ROW-POSITION    TO T05-SHOT-ROW
+           MOVE WS-COLUMN-POSITION TO T05-SHOT-COLUMN
+           MOVE SW-TYPE-OF-SHOT    TO T05-SHOT-RESULT
+
+           EXEC SQL
+             SELECT COUNT(*) + 1
+               INTO :T05-SHOT-SEQUENCE
+               FROM T05_SHOT_HISTORY
+              WHERE FIRST_PLAYER  = :T05-FIRST-PLAYER
+                AND SECOND_PLAYER = :T05-SECOND-PLAYER
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+             SET SO-7028-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           ELSE
+             EXEC SQL
+               INSERT INTO T05_SHOT_HISTORY
+                 (FIRST_PLAYER, SECOND_PLAYER, SHOT_SEQUENCE,
+                  SHOT_ROW, SHOT_COLUMN, SHOT_RESULT)
+                 VALUES (:T05-FIRST-PLAYER, :T05-SECOND-PLAYER,
+                         :T05-SHOT-SEQUENCE, :T05-SHOT-ROW,
+                         :T05-SHOT-COLUMN, :T05-SHOT-RESULT)
+             END-EXEC
+
+             MOVE SQLCODE TO SW-SQLCODE
+             IF NOT SO-SQLCODE-NORMAL THEN
+               SET SO-7028-PARA TO TRUE
+               PERFORM 9000-DB2-ERROR
+             ELSE
+               PERFORM 2223-CICS-SYNCPOINT
+             END-IF
+           END-IF
+           .
+      *****************************************************************
+      *                 7029-LIST-WAITING-PLAYERS
+      * BUILDS THE NICKLSTO LIST SHOWN ON MP0236 FROM T01_PLAYERS_NICKS
+      * SO THE USER CAN PICK AN OPPONENT TO CHALLENGE INSTEAD OF
+      * WAITING FOR RANDOM MATCHMAKING. SAME DECLARE CURSOR / OPEN /
+      * FETCH LOOP / CLOSE SHAPE AS 7026-GET-TOP-LEADERBOARD
+      ******************************************************************
+       7029-LIST-WAITING-PLAYERS.
+           MOVE 0 TO WS-CHALLENGE-LIST-COUNT
+           MOVE LOW-VALUES TO NICKLSTO(1) NICKLSTO(2) NICKLSTO(3)
+                               NICKLSTO(4) NICKLSTO(5)
+
+           EXEC SQL
+             DECLARE WAITING-CSR CURSOR FOR
+               SELECT PLAYER_NICK
+                 FROM T01_PLAYERS_NICKS
+                WHERE PLAYER_NICK <> :WS-USER-NICK
+           END-EXEC
+
+           EXEC SQL
+             OPEN WAITING-CSR
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             CONTINUE
+           WHEN OTHER
+             SET SO-7029-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+
+           PERFORM UNTIL SO-SQLCODE-NOT-FOUND
+                       OR WS-CHALLENGE-LIST-COUNT >= CT-MAX-WAITING-LIST
+             EXEC SQL
+               FETCH WAITING-CSR
+                 INTO :T01-PLAYER-NICK
+             END-EXEC
+             MOVE SQLCODE TO SW-SQLCODE
+             EVALUATE TRUE
+             WHEN SO-SQLCODE-NOT-FOUND
+               CONTINUE
+             WHEN SO-SQLCODE-NORMAL
+               ADD 1 TO WS-CHALLENGE-LIST-COUNT
+               MOVE T01-PLAYER-NICK-TEXT(1:T01-PLAYER-NICK-LEN)
+                 TO WS-CHALLENGE-LIST-NICK(WS-CHALLENGE-LIST-COUNT)
+               MOVE T01-PLAYER-NICK-TEXT
+                 TO NICKLSTO(WS-CHALLENGE-LIST-COUNT)
+             WHEN OTHER
+               SET SO-7029-PARA TO TRUE
+               PERFORM 9000-DB2-ERROR
+             END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+             CLOSE WAITING-CSR
+           END-EXEC
+           .
+      *****************************************************************
+      *               7030-SEARCH-FOR-CHOSEN-PLAYER
+      * LIKE 7003-SEARCH-FOR-OTHER-PLAYER BUT LOOKS FOR THE SPECIFIC
+      * NICK THE USER PICKED FROM THE WAITING LIST (WS-CHALLENGED-NICK)
+      * RATHER THAN ANY WAITING NICK. CALLED FROM 7002 BEFORE IT FALLS
+      * BACK TO THE RANDOM SEARCH, SO A PICK THAT IS NO LONGER WAITING
+      * (E.G. THEY MATCHED WITH SOMEONE ELSE FIRST) STILL ENDS UP
+      * RANDOMLY MATCHED
+      ******************************************************************
+       7030-SEARCH-FOR-CHOSEN-PLAYER.
+           INITIALIZE T01-PLAYER-NICK
+           EXEC SQL
+              SELECT PLAYER_NICK
+              INTO :T01-PLAYER-NICK
+              FROM T01_PLAYERS_NICKS
+              WHERE PLAYER_NICK = :WS-CHALLENGED-NICK
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             SET SO-ENEMY-FOUND TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+             CONTINUE
+           WHEN OTHER
+             SET SO-7030-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      *****************************************************************
+      *                 7031-SAVE-CHAT-MESSAGE
+      * UPSERT OF THE LATEST CHAT LINE FROM WS-MINE-NICK TO
+      * WS-ENEMY-NICK IN T06_CHAT_MESSAGE. SAME UPDATE-THEN-INSERT-ON-
+      * NOT-FOUND SHAPE AS 7024-UPDATE-LEADERBOARD/7025-INSERT-
+      * LEADERBOARD-ROW - FIRST MESSAGE BETWEEN A PAIR HAS NO ROW YET
+      ******************************************************************
+       7031-SAVE-CHAT-MESSAGE.
+           MOVE WS-MINE-NICK     TO WS-USER-NICK
+           PERFORM 2210-GET-NICK-LENGTH
+           MOVE WS-MINE-NICK     TO T06-FIRST-PLAYER-TEXT
+           MOVE WS-USER-NICK-LEN TO T06-FIRST-PLAYER-LEN
+
+           MOVE WS-ENEMY-NICK    TO WS-USER-NICK
+           PERFORM 2210-GET-NICK-LENGTH
+           MOVE WS-ENEMY-NICK    TO T06-SECOND-PLAYER-TEXT
+           MOVE WS-USER-NICK-LEN TO T06-SECOND-PLAYER-LEN
+
+           MOVE CHATI TO T06-CHAT-TEXT
+
+           EXEC SQL
+             UPDATE T06_CHAT_MESSAGE
+                SET CHAT_TEXT     = :T06-CHAT-TEXT
+              WHERE FIRST_PLAYER  = :T06-FIRST-PLAYER
+                AND SECOND_PLAYER = :T06-SECOND-PLAYER
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+             PERFORM 7032-INSERT-CHAT-MESSAGE
+           WHEN OTHER
+             SET SO-7031-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      *****************************************************************
+      *               7032-INSERT-CHAT-MESSAGE
+      * FIRST CHAT LINE BETWEEN THIS PAIR - CALLED ONLY FROM 7031 WHEN
+      * THE UPDATE THERE FOUND NO EXISTING ROW.
+      ******************************************************************
+       7032-INSERT-CHAT-MESSAGE.
+           EXEC SQL
+             INSERT INTO T06_CHAT_MESSAGE
+               (FIRST_PLAYER, SECOND_PLAYER, CHAT_TEXT)
+               VALUES (:T06-FIRST-PLAYER, :T06-SECOND-PLAYER,
+                       :T06-CHAT-TEXT)
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             CONTINUE
+           WHEN OTHER
+             SET SO-7032-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      *****************************************************************
+      *                7033-GET-CHAT-MESSAGE
+      * LOOKS UP THE LATEST CHAT LINE THE ENEMY SENT TO US (THE MIRROR
+      * ROW OF 7031 - FIRST_PLAYER IS THE SENDER) AND MOVES IT TO CHATO
+      * SO IT SHOWS UP ON THE NEXT REDRAW. NO ROW YET (NEITHER SIDE HAS
+      * CHATTED) IS NOT AN ERROR - CHATO IS JUST LEFT BLANK
+      ******************************************************************
+       7033-GET-CHAT-MESSAGE.
+           MOVE SPACE TO CHATO
+           MOVE WS-ENEMY-NICK    TO WS-USER-NICK
+           PERFORM 2210-GET-NICK-LENGTH
+           MOVE WS-ENEMY-NICK    TO T06-FIRST-PLAYER-TEXT
+           MOVE WS-USER-NICK-LEN TO T06-FIRST-PLAYER-LEN
+
+           MOVE WS-MINE-NICK     TO WS-USER-NICK
+           PERFORM 2210-GET-NICK-LENGTH
+           MOVE WS-MINE-NICK     TO T06-SECOND-PLAYER-TEXT
+           MOVE WS-USER-NICK-LEN TO T06-SECOND-PLAYER-LEN
+
+           EXEC SQL
+             SELECT CHAT_TEXT
+               INTO :T06-CHAT-TEXT
+               FROM T06_CHAT_MESSAGE
+              WHERE FIRST_PLAYER  = :T06-FIRST-PLAYER
+                AND SECOND_PLAYER = :T06-SECOND-PLAYER
+              FETCH FIRST ROW ONLY
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+             MOVE T06-CHAT-TEXT TO CHATO
+           WHEN SO-SQLCODE-NOT-FOUND
+             CONTINUE
+           WHEN OTHER
+             SET SO-7033-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      *****************************************************************
+      *                      9000-DB2-ERROR
       ******************************************************************
-       9000-DB2-ERROR.                                                  
+       9000-DB2-ERROR.
            MOVE SQLCODE TO SQLCODE-FORMAT                               
            MOVE SQLERRMC TO WS-SQLERRMC                                 
            DISPLAY 'DB2 ERROR '      
