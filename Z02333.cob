@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02333.
+      *****************************************************************
+      *                "BATTLESHIP NIGHTLY CLEANUP BATCH"
+      *
+      * STANDALONE (NON-CICS) BATCH COMPANION TO Z02332.
+      *
+      * IF A Z02332 TERMINAL IS KILLED OUTSIDE OF CICS'S CONTROL
+      * (ABEND, NETWORK DROP BEFORE 7020-DELETE-THIS-GAME-DATA RUNS)
+      * ITS ROWS SIT IN T01_PLAYERS_NICKS, T02_BATTLESHIP_BOARD AND
+      * T03_BATTLESHIP_MAIN_TABLE FOREVER, AND CAN WRONGLY MATCH A NEW
+      * PLAYER VIA 7003-SEARCH-FOR-OTHER-PLAYER OR 7010-CHECK-WHOSE-
+      * TURN.
+      *
+      * THIS PROGRAM IS RUN AS AN OVERNIGHT BATCH STEP (SEE
+      * Z02333.JCL) AND PURGES ANY ROW IN THOSE THREE TABLES WHOSE
+      * LAST_UPDATED TIMESTAMP IS OLDER THAN CT-STALE-HOURS HOURS.
+      * THERE IS NO WAY FOR A BATCH JOB TO ASK CICS WHICH TASKS ARE
+      * STILL ACTIVE, SO LAST_UPDATED AGE IS USED AS THE SOLE PROXY
+      * FOR "NO MATCHING ACTIVE CICS TASK" - A ROW THAT HASN'T BEEN
+      * TOUCHED IN CT-STALE-HOURS HOURS IS TREATED AS ORPHANED.
+      *
+      * ROW COUNTS PURGED FROM EACH TABLE ARE DISPLAYED TO SYSOUT AS
+      * THE CLEANUP REPORT.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+
+       01  CT-CONSTANTS.
+           05 CT-STALE-HOURS                 PIC S9(4) COMP VALUE 4.
+
+       01  WS-DB2-ERROR.
+           10 SW-SQLCODE                      PIC    S9(5).
+               88 SO-SQLCODE-OK               VALUE  000   100.
+               88 SO-SQLCODE-NORMAL           VALUE  000.
+               88 SO-SQLCODE-NOT-FOUND        VALUE  100.
+           10 WS-SQLERRMC                     PIC    X(70).
+           10 SQLCODE-FORMAT                  PIC    -(5).
+           10 SW-STATEMENT-ID                 PIC    X(4).
+               88 SO-8001-PARA                VALUE  '8001'.
+               88 SO-8002-PARA                VALUE  '8002'.
+               88 SO-8003-PARA                VALUE  '8003'.
+
+       01  WS-VARIABLES.
+           05 WS-T01-PURGED-COUNT             PIC S9(9) COMP.
+           05 WS-T02-PURGED-COUNT             PIC S9(9) COMP.
+           05 WS-T03-PURGED-COUNT             PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'Z02333 NIGHTLY CLEANUP BATCH STARTED'
+           PERFORM 8001-PURGE-STALE-MAIN-TABLE
+           PERFORM 8002-PURGE-STALE-BOARDS
+           PERFORM 8003-PURGE-STALE-NICKS
+           PERFORM 8010-REPORT-RESULTS
+           DISPLAY 'Z02333 NIGHTLY CLEANUP BATCH FINISHED'
+           GOBACK
+           .
+      ******************************************************************
+      *              8001-PURGE-STALE-MAIN-TABLE
+      * T03 IS PURGED FIRST SO A MATCHED GAME'S "WHOSE TURN" ROW NEVER
+      * OUTLIVES THE BOARD/NICK ROWS IT DEPENDS ON
+      ******************************************************************
+       8001-PURGE-STALE-MAIN-TABLE.
+           EXEC SQL
+             DELETE FROM T03_BATTLESHIP_MAIN_TABLE
+              WHERE LAST_UPDATED < CURRENT TIMESTAMP -
+                                    :CT-STALE-HOURS HOURS
+           END-EXEC
+           MOVE SQLCODE TO SQLCODE-FORMAT
+           DISPLAY '8001 SQLCODE: ' SQLCODE-FORMAT
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-OK
+             MOVE SQLERRD(3) TO WS-T03-PURGED-COUNT
+           WHEN OTHER
+             SET SO-8001-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *               8002-PURGE-STALE-BOARDS
+      ******************************************************************
+       8002-PURGE-STALE-BOARDS.
+           EXEC SQL
+             DELETE FROM T02_BATTLESHIP_BOARD
+              WHERE LAST_UPDATED < CURRENT TIMESTAMP -
+                                    :CT-STALE-HOURS HOURS
+           END-EXEC
+           MOVE SQLCODE TO SQLCODE-FORMAT
+           DISPLAY '8002 SQLCODE: ' SQLCODE-FORMAT
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-OK
+             MOVE SQLERRD(3) TO WS-T02-PURGED-COUNT
+           WHEN OTHER
+             SET SO-8002-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *               8003-PURGE-STALE-NICKS
+      * T01 IS PURGED LAST, KEEPING THE SAME T03-THEN-T02-THEN-T01
+      * ORDER AS 8001/8002 ABOVE (SEE 8001'S COMMENT) - NOTE THIS IS
+      * THE REVERSE OF 7020-DELETE-THIS-GAME-DATA'S ONLINE TEARDOWN
+      * ORDER (T01 NICKS, THEN T02 BOARDS, THEN T03 MAIN TABLE), SINCE
+      * THAT PARAGRAPH DELETES ONE SPECIFIC MATCH'S ROWS BY NICK AND
+      * WANTS THE NICK FREED FOR REUSE AS SOON AS POSSIBLE, WHILE THIS
+      * BATCH DELETES BY LAST_UPDATED AGE ACROSS ALL ROWS IN A TABLE AT
+      * ONCE, SO THE TWO HAVE NO ORDERING DEPENDENCY ON EACH OTHER
+      ******************************************************************
+       8003-PURGE-STALE-NICKS.
+           EXEC SQL
+             DELETE FROM T01_PLAYERS_NICKS
+              WHERE LAST_UPDATED < CURRENT TIMESTAMP -
+                                    :CT-STALE-HOURS HOURS
+           END-EXEC
+           MOVE SQLCODE TO SQLCODE-FORMAT
+           DISPLAY '8003 SQLCODE: ' SQLCODE-FORMAT
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-OK
+             MOVE SQLERRD(3) TO WS-T01-PURGED-COUNT
+           WHEN OTHER
+             SET SO-8003-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                8010-REPORT-RESULTS
+      ******************************************************************
+       8010-REPORT-RESULTS.
+           DISPLAY 'CLEANUP REPORT - ROWS PURGED (OLDER THAN '
+                   CT-STALE-HOURS ' HOURS)'
+           DISPLAY '  T01_PLAYERS_NICKS      : ' WS-T01-PURGED-COUNT
+           DISPLAY '  T02_BATTLESHIP_BOARD    : ' WS-T02-PURGED-COUNT
+           DISPLAY '  T03_BATTLESHIP_MAIN_TABLE: ' WS-T03-PURGED-COUNT
+           .
+      ******************************************************************
+      *                    9000-DB2-ERROR
+      ******************************************************************
+       9000-DB2-ERROR.
+           MOVE SQLCODE TO SQLCODE-FORMAT
+           MOVE SQLERRMC TO WS-SQLERRMC
+           DISPLAY 'DB2 ERROR '
+           DISPLAY 'IN STATEMENT ' SW-STATEMENT-ID
+           DISPLAY 'SQLCODE: '  SQLCODE-FORMAT
+           DISPLAY 'SQLERRMC: '  WS-SQLERRMC
+           MOVE 16 TO RETURN-CODE
+           .
+       END PROGRAM Z02333.
