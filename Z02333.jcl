@@ -0,0 +1,27 @@
+//Z02333J  JOB (ACCTNO),'BATTLESHIP CLEANUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* Z02333J - NIGHTLY BATCH CLEANUP OF ORPHANED BATTLESHIP GAME ROWS
+//*
+//* RUNS Z02333, WHICH PURGES ANY ROW IN T01_PLAYERS_NICKS,
+//* T02_BATTLESHIP_BOARD OR T03_BATTLESHIP_MAIN_TABLE WHOSE
+//* LAST_UPDATED TIMESTAMP IS OLDER THAN 4 HOURS (SEE Z02333.COB),
+//* SO A TERMINAL KILLED OUTSIDE OF CICS'S CONTROL DOESN'T LEAVE
+//* ROWS BEHIND THAT COULD WRONGLY MATCH A NEW PLAYER.
+//*
+//* Z02333 IS A DB2 PROGRAM, SO IT IS RUN UNDER DSN LIKE ANY OTHER
+//* BATCH DB2 STEP IN THIS SHOP - BIND THE PLAN BEFORE FIRST RUN.
+//*
+//* SCHEDULE THIS JOB TO RUN NIGHTLY, OUTSIDE OF CICS ONLINE HOURS.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DISP=SHR,DSN=BSHIP.PROD.LOADLIB
+//         DD   DISP=SHR,DSN=DSN.DSN110.RUNLIB.LOAD
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(Z02333) PLAN(Z02333) LIB('BSHIP.PROD.LOADLIB')
+  END
+/*
