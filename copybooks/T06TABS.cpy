@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  T06TABS - DCLGEN FOR T06_CHAT_MESSAGE
+      *  HOLDS THE LATEST CHAT LINE SENT FROM ONE MULTIPLAYER OPPONENT
+      *  TO THE OTHER, KEYED LIKE T02_BATTLESHIP_BOARD (FIRST_PLAYER IS
+      *  THE SENDER, SECOND_PLAYER IS THE RECIPIENT)
+      ******************************************************************
+       01  T06-FIRST-PLAYER.
+           49  T06-FIRST-PLAYER-LEN      PIC S9(4) COMP.
+           49  T06-FIRST-PLAYER-TEXT     PIC X(30).
+       01  T06-SECOND-PLAYER.
+           49  T06-SECOND-PLAYER-LEN     PIC S9(4) COMP.
+           49  T06-SECOND-PLAYER-TEXT    PIC X(30).
+       01  T06-CHAT-TEXT                PIC X(40).
