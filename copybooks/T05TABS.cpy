@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  T05TABS - DCLGEN FOR T05_SHOT_HISTORY
+      *  ONE ROW PER SHOT FIRED IN A MULTIPLAYER GAME, SO A FINISHED
+      *  GAME CAN BE REPLAYED SHOT-BY-SHOT INSTEAD OF ONLY SHOWING THE
+      *  FINAL BOARD
+      ******************************************************************
+       01  T05-FIRST-PLAYER.
+           49  T05-FIRST-PLAYER-LEN      PIC S9(4) COMP.
+           49  T05-FIRST-PLAYER-TEXT     PIC X(30).
+       01  T05-SECOND-PLAYER.
+           49  T05-SECOND-PLAYER-LEN     PIC S9(4) COMP.
+           49  T05-SECOND-PLAYER-TEXT    PIC X(30).
+       01  T05-SHOT-SEQUENCE            PIC S9(9) COMP.
+       01  T05-SHOT-ROW                 PIC S9(9) COMP.
+       01  T05-SHOT-COLUMN              PIC S9(9) COMP.
+       01  T05-SHOT-RESULT              PIC X(1).
