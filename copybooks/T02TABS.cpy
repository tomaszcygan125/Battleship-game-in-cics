@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  T02TABS - DCLGEN FOR T02_BATTLESHIP_BOARD
+      *  HOLDS THE SAVED GAME BOARD FOR EACH PLAYER OF A MULTIPLAYER GAME
+      ******************************************************************
+       01  T02-FIRST-PLAYER.
+           49  T02-FIRST-PLAYER-LEN      PIC S9(4) COMP.
+           49  T02-FIRST-PLAYER-TEXT     PIC X(30).
+       01  T02-SECOND-PLAYER.
+           49  T02-SECOND-PLAYER-LEN     PIC S9(4) COMP.
+           49  T02-SECOND-PLAYER-TEXT    PIC X(30).
+       01  T02-GAME-BOARD.
+           49  T02-GAME-BOARD-LEN        PIC S9(4) COMP.
+           49  T02-GAME-BOARD-TEXT       PIC X(100).
