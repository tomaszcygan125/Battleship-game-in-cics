@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  T03TABS - DCLGEN FOR T03_BATTLESHIP_MAIN_TABLE
+      *  TRACKS THE TWO PLAYERS OF A MULTIPLAYER GAME AND WHOSE TURN IT IS
+      ******************************************************************
+       01  T03-FIRST-PLAYER.
+           49  T03-FIRST-PLAYER-LEN      PIC S9(4) COMP.
+           49  T03-FIRST-PLAYER-TEXT     PIC X(30).
+       01  T03-SECOND-PLAYER.
+           49  T03-SECOND-PLAYER-LEN     PIC S9(4) COMP.
+           49  T03-SECOND-PLAYER-TEXT    PIC X(30).
+       01  T03-PLAYER-WITH-TURN.
+           49  T03-PLAYER-WITH-TURN-LEN  PIC S9(4) COMP.
+           49  T03-PLAYER-WITH-TURN-TEXT PIC X(30).
