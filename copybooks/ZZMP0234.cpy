@@ -0,0 +1,31 @@
+      ******************************************************************
+      *  ZZMP0234 - SYMBOLIC MAP FOR MP0234 (MAIN BATTLE MAP)
+      *  RECONSTRUCTED FROM PROGRAM FIELD USAGE - ORIGINAL BMS SOURCE
+      *  NOT PRESENT IN THIS TREE
+      ******************************************************************
+       01  MP0234I.
+           02  FILLER                       PIC X(12).
+           02  POLEUL                       PIC S9(4) COMP
+                                             OCCURS 10 TIMES.
+           02  POLEUF                       PIC X OCCURS 10 TIMES.
+           02  POLEUA                       PIC X OCCURS 10 TIMES.
+           02  POLEUI                       PIC X(10) OCCURS 10 TIMES.
+           02  POLEKL                       PIC S9(4) COMP
+                                             OCCURS 10 TIMES.
+           02  POLEKF                       PIC X OCCURS 10 TIMES.
+           02  POLEKA                       PIC X OCCURS 10 TIMES.
+           02  POLEKI                       PIC X(10) OCCURS 10 TIMES.
+           02  CHATL                        PIC S9(4) COMP.
+           02  CHATF                        PIC X.
+           02  CHATA                        PIC X.
+           02  CHATI                        PIC X(40).
+           02  MSGL                         PIC S9(4) COMP.
+           02  MSGF                         PIC X.
+           02  MSGA                         PIC X.
+           02  MSGI                         PIC X(40).
+       01  MP0234O.
+           02  FILLER                       PIC X(12).
+           02  POLEUO                       PIC X(10) OCCURS 10 TIMES.
+           02  POLEKO                       PIC X(10) OCCURS 10 TIMES.
+           02  CHATO                        PIC X(40).
+           02  MSGO                         PIC X(40).
