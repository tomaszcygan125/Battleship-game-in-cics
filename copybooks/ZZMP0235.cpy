@@ -0,0 +1,35 @@
+      ******************************************************************
+      *  ZZMP0235 - SYMBOLIC MAP FOR MP0235 (MODE CHOICE / BOX SCORE)
+      *  RECONSTRUCTED FROM PROGRAM FIELD USAGE - ORIGINAL BMS SOURCE
+      *  NOT PRESENT IN THIS TREE
+      ******************************************************************
+       01  MP0235I.
+           02  FILLER                       PIC X(12).
+           02  CHOIC1L                      PIC S9(4) COMP.
+           02  CHOIC1F                      PIC X.
+           02  CHOIC1A                      PIC X.
+           02  CHOIC1I                      PIC X.
+           02  CHOIC2L                      PIC S9(4) COMP.
+           02  CHOIC2F                      PIC X.
+           02  CHOIC2A                      PIC X.
+           02  CHOIC2I                      PIC X.
+           02  CHOIC3L                      PIC S9(4) COMP.
+           02  CHOIC3F                      PIC X.
+           02  CHOIC3A                      PIC X.
+           02  CHOIC3I                      PIC X.
+           02  DIFEASYL                     PIC S9(4) COMP.
+           02  DIFEASYF                     PIC X.
+           02  DIFEASYA                     PIC X.
+           02  DIFEASYI                     PIC X.
+           02  DIFHARDL                     PIC S9(4) COMP.
+           02  DIFHARDF                     PIC X.
+           02  DIFHARDA                     PIC X.
+           02  DIFHARDI                     PIC X.
+           02  QUICKL                       PIC S9(4) COMP.
+           02  QUICKF                       PIC X.
+           02  QUICKA                       PIC X.
+           02  QUICKI                       PIC X.
+       01  MP0235O.
+           02  FILLER                       PIC X(12).
+           02  MSG2O                        PIC X(40).
+           02  SCOREO                       PIC X(83).
