@@ -0,0 +1,26 @@
+      ******************************************************************
+      *  DFHBMSCA - STANDARD CICS BMS FIELD ATTRIBUTE CONSTANTS
+      ******************************************************************
+       01  DFHBMSCA.
+           02  DFHBMUNP   PIC X VALUE ' '.
+           02  DFHBMUNN   PIC X VALUE '&'.
+           02  DFHBMPRO   PIC X VALUE '-'.
+           02  DFHBMPRF   PIC X VALUE '0'.
+           02  DFHBMASK   PIC X VALUE '<'.
+           02  DFHBMASF   PIC X VALUE 'H'.
+           02  DFHBMUNB   PIC X VALUE 'A'.
+           02  DFHBMNUM   PIC X VALUE '1'.
+           02  DFHBMBRY   PIC X VALUE 'Y'.
+           02  DFHBMDRK   PIC X VALUE '8'.
+           02  DFHUNIMD   PIC X VALUE '%'.
+           02  DFHBMFSE   PIC X VALUE 'A'.
+           02  DFHBMPSO   PIC X VALUE '@'.
+           02  DFHNEUTR   PIC X VALUE SPACE.
+           02  DFHBLUE    PIC X VALUE '1'.
+           02  DFHRED     PIC X VALUE '2'.
+           02  DFHPINK    PIC X VALUE '3'.
+           02  DFHGREEN   PIC X VALUE '4'.
+           02  DFHTURQ    PIC X VALUE '5'.
+           02  DFHYELLOW  PIC X VALUE '6'.
+           02  DFHNEUTR2  PIC X VALUE '7'.
+           02  DFHDFCOL   PIC X VALUE SPACE.
