@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  ZZMP0236 - SYMBOLIC MAP FOR MP0236 (MULTIPLAYER NICK / CHALLENGE)
+      *  RECONSTRUCTED FROM PROGRAM FIELD USAGE - ORIGINAL BMS SOURCE
+      *  NOT PRESENT IN THIS TREE
+      ******************************************************************
+       01  MP0236I.
+           02  FILLER                       PIC X(12).
+           02  NICKL                        PIC S9(4) COMP.
+           02  NICKF                        PIC X.
+           02  NICKA                        PIC X.
+           02  NICKI                        PIC X(30).
+           02  PICKL                        PIC S9(4) COMP.
+           02  PICKF                        PIC X.
+           02  PICKA                        PIC X.
+           02  PICKI                        PIC X.
+           02  RESUMEL                      PIC S9(4) COMP.
+           02  RESUMEF                      PIC X.
+           02  RESUMEA                      PIC X.
+           02  RESUMEI                      PIC X.
+       01  MP0236O.
+           02  FILLER                       PIC X(12).
+           02  NICKLSTO                     PIC X(30) OCCURS 5 TIMES.
+           02  MSG3O                        PIC X(40).
