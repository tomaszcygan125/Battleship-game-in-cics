@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  T01TABS - DCLGEN FOR T01_PLAYERS_NICKS
+      *  WAITING-ROOM QUEUE OF NICKS LOOKING FOR A MULTIPLAYER GAME
+      ******************************************************************
+       01  T01-PLAYER-NICK.
+           49  T01-PLAYER-NICK-LEN       PIC S9(4) COMP.
+           49  T01-PLAYER-NICK-TEXT      PIC X(30).
