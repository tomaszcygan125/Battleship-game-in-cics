@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  T04TABS - DCLGEN FOR T04_LEADERBOARD
+      *  PER-NICK WIN/LOSS RECORD, KEYED BY NICK
+      ******************************************************************
+       01  T04-PLAYER-NICK.
+           49  T04-PLAYER-NICK-LEN       PIC S9(4) COMP.
+           49  T04-PLAYER-NICK-TEXT      PIC X(30).
+       01  T04-GAMES-PLAYED             PIC S9(9) COMP.
+       01  T04-GAMES-WON                PIC S9(9) COMP.
+       01  T04-GAMES-LOST               PIC S9(9) COMP.
